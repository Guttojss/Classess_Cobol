@@ -1,26 +1,135 @@
+      ******************************************************************
+      * 08/08/26 - the "5 * V - 2" transform now comes from a parameter
+      *            record (multiplier and constant) instead of being
+      *            hardcoded, so the same program can serve other
+      *            linear transforms.
+      * 08/08/26 - writes a before/after audit record for every value
+      *            transformed, so a run can be checked against the
+      *            parameters that produced it.
+      * 08/08/26 - each transform is also logged via the shared
+      *            CALL "AUDITLOG" subprogram, alongside the existing
+      *            AUDITORIA-FILE record.
+      * 08/08/26 - each audit record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      * 08/08/26 - reads the 5 values from an input file instead of
+      *            ACCEPT, so this can run unattended.
+      * 08/08/26 - guarded the transform COMPUTE with ON SIZE ERROR now
+      *            that the multiplier/constant come from PARM=, so a
+      *            result too wide for S999 (magnitude over 999) is
+      *            caught instead of abending.
+      * 08/08/26 - VETOR1 (and AUDITORIA-DEPOIS, which carries its
+      *            post-transform value to the audit file) are now
+      *            PIC S999 instead of unsigned PIC 999: ON SIZE ERROR
+      *            only fires on magnitude overflow, not on a negative
+      *            result landing in an unsigned field, so with the
+      *            default multiplier/constant (5, -2) a starting value
+      *            of 0 used to fold silently into 002 with no warning
+      *            and no SIZE ERROR raised.
+      * 08/08/26 - the value-reading PERFORM 5 TIMES loop had no
+      *            end-of-file flag, so an input file with fewer than 5
+      *            values kept rereading (and retransforming) the last
+      *            record actually read for every remaining iteration.
+      *            Added the same FIM-FICHEIRO flag used elsewhere in
+      *            this shop and skip processing once the file is
+      *            exhausted.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "RODRPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALORES-FILE ASSIGN TO "RODRIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-FILE ASSIGN TO "RODRAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-MULTIPLICADOR   PIC S999
+               SIGN LEADING SEPARATE.
+           05  PARM-CONSTANTE       PIC S999
+               SIGN LEADING SEPARATE.
+       FD  VALORES-FILE.
+       01  VALORES-REC.
+           05  VALORES-NUM          PIC 999.
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-REC.
+           05  AUDITORIA-ANTES      PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUDITORIA-DEPOIS     PIC S999
+               SIGN LEADING SEPARATE.
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
+       77 WS-ANTES PIC 999.
        01 VETOR.
-        03 VETOR1 PIC 999 OCCURS 5 TIMES.
+        03 VETOR1 PIC S999 OCCURS 5 TIMES.
        77 I PIC 99 VALUE 1.
-       PROCEDURE DIVISION.
+       77 WS-MULTIPLICADOR PIC S999 VALUE 5.
+       77 WS-CONSTANTE PIC S999 VALUE -2.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+           COPY "AUDITLOG-WS.cpy".
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "INSIRA 5 NUMEROS"
+            PERFORM OBTER-OPERADOR
+            PERFORM LER-PARAMETROS
+            OPEN INPUT VALORES-FILE
             PERFORM 5 TIMES
-                ACCEPT VETOR1(I)
+                READ VALORES-FILE
+                    AT END SET FIM-FICHEIRO TO TRUE
+                END-READ
+                IF NOT FIM-FICHEIRO
+                    MOVE VALORES-NUM TO VETOR1(I)
+                END-IF
                 COMPUTE I=I+ 1
             END-PERFORM.
+            CLOSE VALORES-FILE
             COMPUTE I=1
+            OPEN OUTPUT AUDITORIA-FILE
+            MOVE SPACES TO AUDITORIA-REC
             PERFORM 5 TIMES
-               COMPUTE VETOR1(I)= 5 * VETOR1(I) - 2
+               MOVE VETOR1(I) TO WS-ANTES
+               COMPUTE VETOR1(I)=
+                   WS-MULTIPLICADOR * VETOR1(I) + WS-CONSTANTE
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: RESULTADO INVALIDO NA POSICAO "
+                           I " - VALOR MANTIDO"
+               END-COMPUTE
                DISPLAY VETOR1(I)
+               MOVE WS-ANTES TO AUDITORIA-ANTES
+               MOVE VETOR1(I) TO AUDITORIA-DEPOIS
+               MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+               MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+               WRITE AUDITORIA-REC
+               MOVE "RODRIGO3" TO AUD-PROGRAMA-PARM
+               MOVE "MAIN-PROCEDURE" TO AUD-PARAGRAFO-PARM
+               MOVE WS-ANTES TO AUD-ANTES-PARM
+               MOVE VETOR1(I) TO AUD-DEPOIS-PARM
+               CALL "AUDITLOG" USING AUDITLOG-PARMS
                COMPUTE I=I+ 1
             END-PERFORM.
+            CLOSE AUDITORIA-FILE.
             STOP RUN.
+       LER-PARAMETROS.
+            OPEN INPUT PARM-FILE
+            READ PARM-FILE
+                AT END CONTINUE
+                NOT AT END
+                    MOVE PARM-MULTIPLICADOR TO WS-MULTIPLICADOR
+                    MOVE PARM-CONSTANTE TO WS-CONSTANTE
+            END-READ
+            CLOSE PARM-FILE.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
