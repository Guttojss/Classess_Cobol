@@ -1,21 +1,94 @@
+      ******************************************************************
+      * 08/08/26 - the inline 0-100 range check is now the shared
+      *            RANGECHK copybook (configurable low/high bounds and
+      *            a numeric error code) instead of a private inline
+      *            IF, so every bounds-checking intake point in the
+      *            shop uses the same logic.
+      * 08/08/26 - capped retries at WS-MAX-TENTATIVAS: once exceeded,
+      *            the offending value is written to a reject file and
+      *            the job moves on instead of prompting forever.
+      * 08/08/26 - the reject record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      * 08/08/26 - reads each attempt's value from an input file (one
+      *            candidate value per line) instead of ACCEPT, so the
+      *            retry loop works unattended; running out of
+      *            candidate values before a valid one is found is
+      *            treated the same as exhausting WS-MAX-TENTATIVAS.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALORES-FILE ASSIGN TO "RANGEIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJEITADOS-FILE ASSIGN TO "EX1REJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  VALORES-FILE.
+       01  VALORES-REC.
+           05  VALORES-NUM          PIC ZZ9.
+       FD  REJEITADOS-FILE.
+       01  REJEITADOS-REC.
+           05  REJ-VALOR            PIC S9(5).
+           05  FILLER               PIC X VALUE SPACE.
+           05  REJ-MSG              PIC X(20).
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
        77 NMR PIC ZZ9.
-       PROCEDURE DIVISION.
+       77 WS-MAX-TENTATIVAS PIC 9 VALUE 3.
+       77 WS-TENTATIVAS PIC 9 VALUE 0.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+           COPY "RANGECHK.cpy".
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-           PERFORM WITH TEST AFTER UNTIL NMR<=0
-            IF NMR <=100
-               DISPLAY "Insira um numero entre (0 e 100)" ACCEPT NMR
+           PERFORM OBTER-OPERADOR
+           OPEN INPUT VALORES-FILE
+           OPEN OUTPUT REJEITADOS-FILE
+           MOVE SPACES TO REJEITADOS-REC
+           MOVE 0 TO RC-MINIMO
+           MOVE 100 TO RC-MAXIMO
+           PERFORM WITH TEST AFTER UNTIL RC-SEM-ERRO
+                   OR WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+                   OR FIM-FICHEIRO
+               READ VALORES-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE VALORES-NUM TO NMR
+                       MOVE NMR TO RC-VALOR
+                       PERFORM VALIDAR-INTERVALO
+                       IF NOT RC-SEM-ERRO
+                           ADD 1 TO WS-TENTATIVAS
+                           DISPLAY "NUMERO INVALIDO, A TENTAR O "
+                               "PROXIMO DA LISTA"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE VALORES-FILE
+           IF RC-SEM-ERRO
                DISPLAY NMR
-            ELSE
-                DISPLAY "INSIRA UM NUMERO VÁLIDO"
-                COMPUTE NMR=0
-            END-PERFORM.
-            STOP RUN.
+           ELSE
+               MOVE RC-VALOR TO REJ-VALOR
+               MOVE "LIMITE DE TENTATIVAS" TO REJ-MSG
+               MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+               MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+               WRITE REJEITADOS-REC
+               DISPLAY "NUMERO REJEITADO APOS " WS-MAX-TENTATIVAS
+                   " TENTATIVAS"
+           END-IF
+           CLOSE REJEITADOS-FILE.
+           STOP RUN.
+       OBTER-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           IF PARM-OPERADOR-LEN > 7
+               MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+           END-IF.
+           COPY "RANGECHK-PD.cpy".
        END PROGRAM YOUR-PROGRAM-NAME.
