@@ -1,19 +1,132 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 KG PIC 999V99.
-       77 ALT PIC  9V99.
-       77 IMC PIC 999.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "INSIRA A SUA ALTURA (EM METROS)" ACCEPT ALT
-            DISPLAY "INSIRA O SEU PESO (EM KILOS)" ACCEPT KG
-            COMPUTE IMC=KG/(ALT*ALT)
-            DISPLAY "O SEU IMC � " IMC
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
\ No newline at end of file
+      ******************************************************************
+      * 08/08/26 - batch wellness-screening run: reads an employee file
+      *            (ID, height, weight) and produces one IMC report
+      *            line per employee, instead of one interactive run
+      *            per person.
+      * 08/08/26 - each IMC is now classified into the standard bands
+      *            (underweight/normal/overweight/obese), with a
+      *            per-band count and ID/KG/ALT/IMC/band written to an
+      *            output file.
+      * 08/08/26 - guarded the IMC COMPUTE with ON SIZE ERROR so a
+      *            zero ALT logs an error and skips the employee
+      *            instead of abending the run.
+      * 08/08/26 - each report record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS-FILE ASSIGN TO "IMCIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELATORIO-FILE ASSIGN TO "IMCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS-FILE.
+       01  FUNCIONARIOS-REC.
+           05  FUNC-ID              PIC 9(5).
+           05  FUNC-ALT             PIC 9V99.
+           05  FUNC-KG              PIC 999V99.
+       FD  RELATORIO-FILE.
+       01  RELATORIO-REC.
+           05  REL-ID               PIC 9(5).
+           05  FILLER               PIC X VALUE SPACE.
+           05  REL-KG               PIC 999V99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  REL-ALT              PIC 9V99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  REL-IMC              PIC 999V9.
+           05  FILLER               PIC X VALUE SPACE.
+           05  REL-ESCALAO          PIC X(12).
+           COPY "OPSTAMP.cpy".
+       WORKING-STORAGE SECTION.
+       77 KG PIC 999V99.
+       77 ALT PIC  9V99.
+       77 IMC PIC 999V9.
+       77 WS-ESCALAO PIC X(12).
+       77 WS-TOTAL-FUNCIONARIOS PIC 9(5) VALUE 0.
+       77 WS-CONT-ABAIXO-PESO PIC 9(5) VALUE 0.
+       77 WS-CONT-NORMAL PIC 9(5) VALUE 0.
+       77 WS-CONT-EXCESSO-PESO PIC 9(5) VALUE 0.
+       77 WS-CONT-OBESIDADE PIC 9(5) VALUE 0.
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+       77 WS-ERRO-CALCULO PIC X VALUE "N".
+           88 ERRO-NO-CALCULO VALUE "S".
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
+       MAIN-PROCEDURE.
+           PERFORM OBTER-OPERADOR
+           OPEN INPUT FUNCIONARIOS-FILE
+           OPEN OUTPUT RELATORIO-FILE
+           MOVE SPACES TO RELATORIO-REC
+           PERFORM UNTIL FIM-FICHEIRO
+               READ FUNCIONARIOS-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       PERFORM CALCULAR-IMC
+                       IF NOT ERRO-NO-CALCULO
+                           PERFORM CLASSIFICAR-IMC
+                           PERFORM GRAVAR-RELATORIO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FUNCIONARIOS-FILE
+           CLOSE RELATORIO-FILE
+           DISPLAY "TOTAL DE FUNCIONARIOS PROCESSADOS : "
+               WS-TOTAL-FUNCIONARIOS
+           DISPLAY "ABAIXO DO PESO : " WS-CONT-ABAIXO-PESO
+           DISPLAY "PESO NORMAL    : " WS-CONT-NORMAL
+           DISPLAY "EXCESSO DE PESO: " WS-CONT-EXCESSO-PESO
+           DISPLAY "OBESIDADE      : " WS-CONT-OBESIDADE.
+           STOP RUN.
+       CALCULAR-IMC.
+           MOVE FUNC-ALT TO ALT
+           MOVE FUNC-KG TO KG
+           MOVE "N" TO WS-ERRO-CALCULO
+           COMPUTE IMC=KG/(ALT*ALT)
+               ON SIZE ERROR
+                   SET ERRO-NO-CALCULO TO TRUE
+                   DISPLAY "ERRO: ALTURA INVALIDA - FUNCIONARIO "
+                       FUNC-ID " IGNORADO"
+           END-COMPUTE
+           IF NOT ERRO-NO-CALCULO
+               ADD 1 TO WS-TOTAL-FUNCIONARIOS
+               DISPLAY "FUNCIONARIO " FUNC-ID " IMC " IMC
+           END-IF.
+       CLASSIFICAR-IMC.
+           EVALUATE TRUE
+               WHEN IMC < 18.5
+                   MOVE "ABAIXO PESO" TO WS-ESCALAO
+                   ADD 1 TO WS-CONT-ABAIXO-PESO
+               WHEN IMC < 25.0
+                   MOVE "NORMAL" TO WS-ESCALAO
+                   ADD 1 TO WS-CONT-NORMAL
+               WHEN IMC < 30.0
+                   MOVE "EXCESSO PESO" TO WS-ESCALAO
+                   ADD 1 TO WS-CONT-EXCESSO-PESO
+               WHEN OTHER
+                   MOVE "OBESIDADE" TO WS-ESCALAO
+                   ADD 1 TO WS-CONT-OBESIDADE
+           END-EVALUATE.
+       GRAVAR-RELATORIO.
+           MOVE FUNC-ID TO REL-ID
+           MOVE KG TO REL-KG
+           MOVE ALT TO REL-ALT
+           MOVE IMC TO REL-IMC
+           MOVE WS-ESCALAO TO REL-ESCALAO
+           MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+           MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+           WRITE RELATORIO-REC.
+       OBTER-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           IF PARM-OPERADOR-LEN > 7
+               MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+           END-IF.
+       END PROGRAM YOUR-PROGRAM-NAME.
