@@ -1,24 +1,79 @@
+      ******************************************************************
+      * 08/08/26 - B is now looked up from a prior-period master file
+      *            keyed by date instead of being typed in by hand, so
+      *            this produces a real variance against yesterday's
+      *            (or last month's) figure.
+      * 08/08/26 - A and the comparison date now come from a parameter
+      *            record instead of two ACCEPTs, so this can run
+      *            unattended.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PERIODPM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE ASSIGN TO "PERIODOMST"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-VALOR-HOJE      PIC 99.
+           05  FILLER               PIC X.
+           05  PARM-DATA-COMPARAR   PIC 9(8).
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05  MASTER-DATA          PIC 9(8).
+           05  MASTER-VALOR         PIC 99.
        WORKING-STORAGE SECTION.
        77 A PIC 99 VALUE 0.
        77 B PIC 99 VALUE 0.
+       77 WS-DATA PIC 9(8) VALUE 0.
+       77 WS-ENCONTRADO PIC X VALUE "N".
+           88 REGISTO-ENCONTRADO VALUE "S".
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INSIRA O 1º NUMERO " ACCEPT A
-            DISPLAY "INSIRA O 2º NUMERO " ACCEPT B
-            IF A=B
-                DISPLAY "A E B SAO IGUAIS"
+            PERFORM LER-PARAMETROS
+            PERFORM PROCURAR-VALOR-ANTERIOR
+            IF REGISTO-ENCONTRADO
+                IF A=B
+                    DISPLAY "SEM VARIACAO FACE AO PERIODO ANTERIOR"
+                ELSE
+                    IF A>B
+                        DISPLAY "AUMENTO FACE AO PERIODO ANTERIOR"
+                    ELSE
+                        DISPLAY "DIMINUICAO FACE AO PERIODO ANTERIOR"
+                    END-IF
+                END-IF
             ELSE
-            IF A>B
-                DISPLAY "A É MAIOR QUE B"
-            ELSE
-                    DISPLAY "B É MAIOR QUE A"
+                DISPLAY "SEM REGISTO ANTERIOR PARA ESSA DATA"
             END-IF.
             STOP RUN.
+       LER-PARAMETROS.
+            OPEN INPUT PARM-FILE
+            READ PARM-FILE
+                AT END CONTINUE
+                NOT AT END
+                    MOVE PARM-VALOR-HOJE TO A
+                    MOVE PARM-DATA-COMPARAR TO WS-DATA
+            END-READ
+            CLOSE PARM-FILE.
+       PROCURAR-VALOR-ANTERIOR.
+            OPEN INPUT MASTER-FILE
+            PERFORM UNTIL FIM-FICHEIRO OR REGISTO-ENCONTRADO
+               READ MASTER-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       IF MASTER-DATA = WS-DATA
+                           MOVE MASTER-VALOR TO B
+                           SET REGISTO-ENCONTRADO TO TRUE
+                       END-IF
+               END-READ
+            END-PERFORM
+            CLOSE MASTER-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
