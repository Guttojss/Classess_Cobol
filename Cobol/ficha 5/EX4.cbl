@@ -1,23 +1,148 @@
+      ******************************************************************
+      * 08/08/26 - checkpoint/restart: CONT and SOMA are saved to a
+      *            restart file every few numbers so a rerun after an
+      *            abort can resume instead of starting the count over.
+      * 08/08/26 - reads the amounts from an input file instead of
+      *            ACCEPT NMR, and writes the final SOMA to a
+      *            control-totals file for next-day GL reconciliation.
+      * 08/08/26 - the control-totals record is now stamped with the
+      *            operator id (from PARM=) and the run timestamp.
+      * 08/08/26 - the restart record now carries a completed/in-flight
+      *            marker: a clean end-of-run writes it flagged DONE, so
+      *            a later run's LER-CHECKPOINT ignores a checkpoint
+      *            that isn't a genuine in-flight resume point instead
+      *            of carrying yesterday's final CONT/SOMA into today's
+      *            control totals.
+      * 08/08/26 - LER-CHECKPOINT now checks FILE STATUS on the restart
+      *            file open: a first-ever run (no restart dataset yet)
+      *            is treated as "no checkpoint" instead of aborting.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-FILE ASSIGN TO "EX4RST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT VALORES-FILE ASSIGN TO "SOMAIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOTAIS-FILE ASSIGN TO "SOMACTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           05  RESTART-CONT         PIC 999.
+           05  RESTART-SOMA         PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  RESTART-DONE         PIC X.
+               88  CHECKPOINT-CONCLUIDO VALUE "S".
+       FD  VALORES-FILE.
+       01  VALORES-HEADER.
+           05  VALORES-QNT          PIC 999.
+       01  VALORES-DETALHE.
+           05  VALORES-NMR          PIC 999.
+       FD  TOTAIS-FILE.
+       01  TOTAIS-REC.
+           05  TOTAIS-QNT           PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  TOTAIS-SOMA          PIC 999.
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
        77  NMR PIC  999 VALUE 0.
        77  SOMA PIC  999 VALUE 0.
        77  CONT PIC 999 VALUE 0.
        77  QNT PIC 999 VALUE 0.
-       PROCEDURE DIVISION.
+       77  WS-PONTO-CONTROLO PIC 9 VALUE 5.
+       77  WS-I PIC 999 VALUE 0.
+       77  WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+       77  WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77  WS-RUN-TIMESTAMP PIC X(21).
+       77  WS-RESTART-STATUS PIC XX VALUE SPACES.
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "QUANTOS NUMERO QUER SOMAR?" ACCEPT QNT
-            PERFORM WITH TEST AFTER UNTIL CONT>=QNT
-               DISPLAY "INSIRA UM NUMERO" ACCEPT NMR
-               COMPUTE SOMA=SOMA+NMR
-               ADD CONT TO 1 GIVING CONT
-            END-PERFORM.
-            DISPLAY "O RESULTADO � " SOMA
+            PERFORM OBTER-OPERADOR
+            OPEN INPUT VALORES-FILE
+            READ VALORES-FILE
+                AT END SET FIM-FICHEIRO TO TRUE
+                NOT AT END MOVE VALORES-QNT TO QNT
+            END-READ
+            PERFORM LER-CHECKPOINT
+            PERFORM SALTAR-JA-PROCESSADOS
+            PERFORM WITH TEST BEFORE UNTIL FIM-FICHEIRO OR CONT>=QNT
+               READ VALORES-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE VALORES-NMR TO NMR
+                       COMPUTE SOMA=SOMA+NMR
+                       ADD CONT TO 1 GIVING CONT
+                       IF FUNCTION MOD(CONT, WS-PONTO-CONTROLO) = 0
+                           PERFORM GRAVAR-CHECKPOINT
+                       END-IF
+               END-READ
+            END-PERFORM
+            CLOSE VALORES-FILE
+            PERFORM GRAVAR-CHECKPOINT-FINAL
+            PERFORM GRAVAR-TOTAIS
+            DISPLAY "O RESULTADO E " SOMA
             STOP RUN.
+       SALTAR-JA-PROCESSADOS.
+            PERFORM WITH TEST BEFORE VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > CONT
+               READ VALORES-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+               END-READ
+            END-PERFORM.
+       LER-CHECKPOINT.
+            OPEN INPUT RESTART-FILE
+            IF WS-RESTART-STATUS = "35"
+                DISPLAY "SEM CHECKPOINT ANTERIOR : A INICIAR DO ZERO"
+            ELSE
+                READ RESTART-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        IF NOT CHECKPOINT-CONCLUIDO
+                            MOVE RESTART-CONT TO CONT
+                            MOVE RESTART-SOMA TO SOMA
+                            DISPLAY "A RETOMAR DO CHECKPOINT : CONT="
+                                CONT " SOMA=" SOMA
+                        END-IF
+                END-READ
+                CLOSE RESTART-FILE
+            END-IF.
+       GRAVAR-CHECKPOINT.
+            OPEN OUTPUT RESTART-FILE
+            MOVE SPACES TO RESTART-REC
+            MOVE CONT TO RESTART-CONT
+            MOVE SOMA TO RESTART-SOMA
+            MOVE "N" TO RESTART-DONE
+            WRITE RESTART-REC
+            CLOSE RESTART-FILE.
+       GRAVAR-CHECKPOINT-FINAL.
+            OPEN OUTPUT RESTART-FILE
+            MOVE SPACES TO RESTART-REC
+            MOVE CONT TO RESTART-CONT
+            MOVE SOMA TO RESTART-SOMA
+            MOVE "S" TO RESTART-DONE
+            WRITE RESTART-REC
+            CLOSE RESTART-FILE.
+       GRAVAR-TOTAIS.
+            OPEN OUTPUT TOTAIS-FILE
+            MOVE SPACES TO TOTAIS-REC
+            MOVE CONT TO TOTAIS-QNT
+            MOVE SOMA TO TOTAIS-SOMA
+            MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+            MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+            WRITE TOTAIS-REC
+            CLOSE TOTAIS-FILE.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
