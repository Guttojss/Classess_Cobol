@@ -0,0 +1,141 @@
+      ******************************************************************
+      * MULTIODD.cbl
+      * 08/08/26 - single-pass combination of ficha 7/EX.3 (multiples of
+      *            a divisor up to a limit) and ficha 8/Ex.1 (odd/even
+      *            sum breakdown over a range): both scans walk a range
+      *            of consecutive integers one at a time, so rather than
+      *            two separate jobs each reading their own copy of the
+      *            same range, this one pass produces both the multiples
+      *            list and the odd/even totals together. ficha 7/EX.3
+      *            and ficha 8/Ex.1 are left as they are -- each is
+      *            still wired into the nightly stream on its own (and
+      *            ficha 8/Ex.1's control total still feeds RECONCIL) --
+      *            this is the combined variant for callers that want
+      *            both results from one range in one job step.
+      * 08/08/26 - guarded the multiples DIVIDE (WS-DIVISOR, now
+      *            parameter-driven) with ON SIZE ERROR, matching the
+      *            ON SIZE ERROR guard already in place on the
+      *            odd/even DIVIDE just below it -- a PARM-DIVISOR of
+      *            zero used to abend the step.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTIODD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "MOPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MULTIPLOS-FILE ASSIGN TO "MOMULT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOTAIS-FILE ASSIGN TO "MOTOTAIS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-INF             PIC 999.
+           05  PARM-DIVISOR         PIC 999.
+           05  PARM-LIMITE          PIC 999.
+       FD  MULTIPLOS-FILE.
+       01  MULTIPLOS-REC.
+           05  MULTIPLOS-NUM        COPY "VALORDEF.cpy".
+           COPY "OPSTAMP.cpy".
+       FD  TOTAIS-FILE.
+       01  TOTAIS-REC.
+           05  TOTAIS-CONT-IMPARES  PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  TOTAIS-SOMA-IMPARES  PIC 9999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  TOTAIS-CONT-PARES    PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  TOTAIS-SOMA-PARES    PIC 9999.
+           COPY "OPSTAMP.cpy".
+       WORKING-STORAGE SECTION.
+       77 NUM COPY "VALORDEF-INIT.cpy" REPLACING INITVAL BY 1.
+       77 NUM1 PIC 999.
+       77 NUM2 PIC 999.
+       77 WS-INF PIC 999 VALUE 1.
+       77 WS-DIVISOR PIC 999 VALUE 4.
+       77 WS-LIMITE PIC 999 VALUE 200.
+       77 RES PIC 9.
+       77 PAR PIC 9999.
+       77 WS-CONT-IMPARES PIC 999 VALUE 0.
+       77 WS-SOMA-IMPARES PIC 9999 VALUE 0.
+       77 WS-CONT-PARES PIC 999 VALUE 0.
+       77 WS-SOMA-PARES PIC 9999 VALUE 0.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
+       MAIN-PROCEDURE.
+           PERFORM OBTER-OPERADOR
+           PERFORM LER-PARAMETROS
+           MOVE WS-INF TO NUM
+           OPEN OUTPUT MULTIPLOS-FILE
+           MOVE SPACES TO MULTIPLOS-REC
+           PERFORM UNTIL NUM > WS-LIMITE
+               DIVIDE NUM BY WS-DIVISOR GIVING NUM1 REMAINDER NUM2
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: DIVISOR INVALIDO - VALOR "
+                           NUM " IGNORADO"
+                   NOT ON SIZE ERROR
+                       IF NUM2 = 0
+                           MOVE NUM TO MULTIPLOS-NUM
+                           MOVE WS-OPERADOR-ID TO
+                               OPSTAMP-OPERADOR OF MULTIPLOS-REC
+                           MOVE WS-RUN-TIMESTAMP TO
+                               OPSTAMP-TIMESTAMP OF MULTIPLOS-REC
+                           WRITE MULTIPLOS-REC
+                       END-IF
+               END-DIVIDE
+               DIVIDE NUM BY 2 GIVING RES REMAINDER PAR
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: DIVISOR INVALIDO - VALOR "
+                           NUM " IGNORADO"
+                   NOT ON SIZE ERROR
+                       IF PAR = 1
+                           ADD 1 TO WS-CONT-IMPARES
+                           COMPUTE WS-SOMA-IMPARES=
+                               WS-SOMA-IMPARES+NUM
+                       ELSE
+                           ADD 1 TO WS-CONT-PARES
+                           COMPUTE WS-SOMA-PARES=
+                               WS-SOMA-PARES+NUM
+                       END-IF
+               END-DIVIDE
+               COMPUTE NUM = NUM + 1
+           END-PERFORM
+           CLOSE MULTIPLOS-FILE
+           PERFORM GRAVAR-TOTAIS.
+           STOP RUN.
+       GRAVAR-TOTAIS.
+           MOVE SPACES TO TOTAIS-REC
+           MOVE WS-CONT-IMPARES TO TOTAIS-CONT-IMPARES
+           MOVE WS-SOMA-IMPARES TO TOTAIS-SOMA-IMPARES
+           MOVE WS-CONT-PARES TO TOTAIS-CONT-PARES
+           MOVE WS-SOMA-PARES TO TOTAIS-SOMA-PARES
+           MOVE WS-OPERADOR-ID TO
+               OPSTAMP-OPERADOR OF TOTAIS-REC
+           MOVE WS-RUN-TIMESTAMP TO
+               OPSTAMP-TIMESTAMP OF TOTAIS-REC
+           OPEN OUTPUT TOTAIS-FILE
+           WRITE TOTAIS-REC
+           CLOSE TOTAIS-FILE.
+       LER-PARAMETROS.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE PARM-INF TO WS-INF
+                   MOVE PARM-DIVISOR TO WS-DIVISOR
+                   MOVE PARM-LIMITE TO WS-LIMITE
+           END-READ
+           CLOSE PARM-FILE.
+       OBTER-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           IF PARM-OPERADOR-LEN > 7
+               MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+           END-IF.
+       END PROGRAM MULTIODD.
