@@ -0,0 +1,133 @@
+      ******************************************************************
+      * LEGCONV.cbl
+      * 08/08/26 - one-time conversion utility. Before ex1, ficha 5/EX4
+      *            and ficha 8/EX.3 were file-driven they took their
+      *            numbers straight off the console (ACCEPT), and each
+      *            shop kept its own scratch log of what got typed in.
+      *            This program takes those old console logs (one
+      *            legacy value per line, no header, no delimiters -
+      *            exactly what an operator would have keyed in) and
+      *            writes them out in the file formats those programs
+      *            now expect, so a site's pre-conversion history can be
+      *            loaded once instead of thrown away. Run on demand,
+      *            not part of the nightly stream.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEGCONV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEG1-FILE ASSIGN TO "LEG1IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EX1OUT-FILE ASSIGN TO "EX1IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEG4-FILE ASSIGN TO "LEG4IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SOMAOUT-FILE ASSIGN TO "SOMAIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEG8-FILE ASSIGN TO "LEG8IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EX3OUT-FILE ASSIGN TO "EX3IN8"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEG1-FILE.
+       01  LEG1-REC.
+           05  LEG1-VALOR           PIC S9(5).
+       FD  EX1OUT-FILE.
+       01  EX1OUT-REC.
+           05  EX1OUT-NUM           COPY "VALORDEF.cpy".
+       FD  LEG4-FILE.
+       01  LEG4-REC.
+           05  LEG4-VALOR           PIC 999.
+       FD  SOMAOUT-FILE.
+       01  SOMAOUT-HEADER.
+           05  SOMAOUT-QNT          PIC 999.
+       01  SOMAOUT-DETALHE.
+           05  SOMAOUT-NMR          PIC 999.
+       FD  LEG8-FILE.
+       01  LEG8-REC.
+           05  LEG8-VALOR           PIC 999.
+       FD  EX3OUT-FILE.
+       01  EX3OUT-HEADER.
+           05  EX3OUT-QNT           PIC 999.
+       01  EX3OUT-DETALHE.
+           05  EX3OUT-NUM           PIC 999.
+       WORKING-STORAGE SECTION.
+       77  WS-QNT                   PIC 999 VALUE 0.
+       77  WS-EOF                   PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM CONVERTER-EX1
+           PERFORM CONVERTER-EX4
+           PERFORM CONVERTER-EX3
+           STOP RUN.
+       CONVERTER-EX1.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT LEG1-FILE
+           OPEN OUTPUT EX1OUT-FILE
+           PERFORM UNTIL FIM-FICHEIRO
+               READ LEG1-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE LEG1-VALOR TO EX1OUT-NUM
+                       WRITE EX1OUT-REC
+               END-READ
+           END-PERFORM
+           CLOSE LEG1-FILE
+           CLOSE EX1OUT-FILE.
+       CONVERTER-EX4.
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO WS-QNT
+           OPEN INPUT LEG4-FILE
+           PERFORM UNTIL FIM-FICHEIRO
+               READ LEG4-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END ADD 1 TO WS-QNT
+               END-READ
+           END-PERFORM
+           CLOSE LEG4-FILE
+           OPEN OUTPUT SOMAOUT-FILE
+           MOVE WS-QNT TO SOMAOUT-QNT
+           WRITE SOMAOUT-HEADER
+           MOVE "N" TO WS-EOF
+           OPEN INPUT LEG4-FILE
+           PERFORM UNTIL FIM-FICHEIRO
+               READ LEG4-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE LEG4-VALOR TO SOMAOUT-NMR
+                       WRITE SOMAOUT-DETALHE
+               END-READ
+           END-PERFORM
+           CLOSE LEG4-FILE
+           CLOSE SOMAOUT-FILE.
+       CONVERTER-EX3.
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO WS-QNT
+           OPEN INPUT LEG8-FILE
+           PERFORM UNTIL FIM-FICHEIRO
+               READ LEG8-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END ADD 1 TO WS-QNT
+               END-READ
+           END-PERFORM
+           CLOSE LEG8-FILE
+           OPEN OUTPUT EX3OUT-FILE
+           MOVE WS-QNT TO EX3OUT-QNT
+           WRITE EX3OUT-HEADER
+           MOVE "N" TO WS-EOF
+           OPEN INPUT LEG8-FILE
+           PERFORM UNTIL FIM-FICHEIRO
+               READ LEG8-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE LEG8-VALOR TO EX3OUT-NUM
+                       WRITE EX3OUT-DETALHE
+               END-READ
+           END-PERFORM
+           CLOSE LEG8-FILE
+           CLOSE EX3OUT-FILE.
+       END PROGRAM LEGCONV.
