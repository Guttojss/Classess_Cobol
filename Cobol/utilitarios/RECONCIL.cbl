@@ -0,0 +1,160 @@
+      ******************************************************************
+      * RECONCIL.cbl
+      * 08/08/26 - shop-wide reconciliation pass. Reads the control
+      *            totals each of EX2 (ficha 3/ex.2.COB), ficha 5/EX4
+      *            and ficha 8/Ex.1 already write, checks each one
+      *            against the input record count logged for that job
+      *            step, and writes one PASS/FAIL line per program plus
+      *            an overall result to a reconciliation report -
+      *            instead of every job stopping at "trust the total
+      *            this program printed".
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EX2TOT-FILE ASSIGN TO "EX2OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EX4TOT-FILE ASSIGN TO "SOMACTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EX1F8TOT-FILE ASSIGN TO "EX1CTL8"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBLOG-FILE ASSIGN TO "RECLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECONCIL-FILE ASSIGN TO "RECONOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EX2TOT-FILE.
+       01  EX2TOT-REC               PIC X(80).
+       FD  EX4TOT-FILE.
+       01  EX4TOT-HEADER.
+           05  EX4TOT-QNT           PIC 999.
+       FD  EX1F8TOT-FILE.
+       01  EX1F8TOT-REC.
+           05  EX1F8TOT-CONT-IMPARES PIC 999.
+           05  FILLER               PIC X.
+           05  EX1F8TOT-SOMA-IMPARES PIC 9999.
+           05  FILLER               PIC X.
+           05  EX1F8TOT-CONT-PARES  PIC 999.
+           05  FILLER               PIC X.
+           05  EX1F8TOT-SOMA-PARES  PIC 9999.
+       FD  JOBLOG-FILE.
+       01  JOBLOG-REC.
+           05  JOBLOG-PROGRAMA      PIC X(8).
+           05  JOBLOG-QNT-ESPERADA  PIC 9(5).
+       FD  RECONCIL-FILE.
+       01  RECONCIL-REC.
+           05  RECONCIL-PROGRAMA    PIC X(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  RECONCIL-ESPERADO    PIC 9(5).
+           05  FILLER               PIC X VALUE SPACE.
+           05  RECONCIL-OBTIDO      PIC 9(5).
+           05  FILLER               PIC X VALUE SPACE.
+           05  RECONCIL-RESULTADO   PIC X(4).
+       WORKING-STORAGE SECTION.
+       01  EX2TOT-TRAILER-VIEW REDEFINES EX2TOT-REC.
+           05  TRAILER-MARCA        PIC X(6).
+           05  FILLER               PIC X.
+           05  TRAILER-CONT-PAR     PIC 9(5).
+           05  FILLER               PIC X.
+           05  TRAILER-CONT-IMPAR   PIC 9(5).
+       77  WS-EOF                   PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+       77  WS-EX2-QNT               PIC 9(5) VALUE 0.
+       77  WS-EX4-QNT               PIC 9(5) VALUE 0.
+       77  WS-EX1F8-QNT             PIC 9(5) VALUE 0.
+       77  WS-JOBLOG-ENCONTRADO     PIC X VALUE "N".
+           88 JOBLOG-ENCONTRADO VALUE "S".
+       77  WS-FALHAS                PIC 9 VALUE 0.
+       77  WS-PROGRAMA-ATUAL        PIC X(8).
+       77  WS-QNT-ATUAL             PIC 9(5).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LER-EX2-TOTAIS
+           PERFORM LER-EX4-TOTAIS
+           PERFORM LER-EX1F8-TOTAIS
+           OPEN OUTPUT RECONCIL-FILE
+           MOVE SPACES TO RECONCIL-REC
+           MOVE "EX2     " TO WS-PROGRAMA-ATUAL
+           MOVE WS-EX2-QNT TO WS-QNT-ATUAL
+           PERFORM CONFERIR
+           MOVE "EX4     " TO WS-PROGRAMA-ATUAL
+           MOVE WS-EX4-QNT TO WS-QNT-ATUAL
+           PERFORM CONFERIR
+           MOVE "EX1F8   " TO WS-PROGRAMA-ATUAL
+           MOVE WS-EX1F8-QNT TO WS-QNT-ATUAL
+           PERFORM CONFERIR
+           IF WS-FALHAS = 0
+               DISPLAY "RECONCILIACAO GERAL: TODOS OS TOTAIS CONFEREM"
+           ELSE
+               DISPLAY "RECONCILIACAO GERAL: " WS-FALHAS
+                   " PROGRAMA(S) COM DIVERGENCIA"
+           END-IF
+           CLOSE RECONCIL-FILE.
+           STOP RUN.
+       LER-EX2-TOTAIS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT EX2TOT-FILE
+           PERFORM UNTIL FIM-FICHEIRO
+               READ EX2TOT-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       IF TRAILER-MARCA = "TOTAIS"
+                           COMPUTE WS-EX2-QNT =
+                               TRAILER-CONT-PAR + TRAILER-CONT-IMPAR
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EX2TOT-FILE.
+       LER-EX4-TOTAIS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT EX4TOT-FILE
+           READ EX4TOT-FILE
+               AT END SET FIM-FICHEIRO TO TRUE
+               NOT AT END MOVE EX4TOT-QNT TO WS-EX4-QNT
+           END-READ
+           CLOSE EX4TOT-FILE.
+       LER-EX1F8-TOTAIS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT EX1F8TOT-FILE
+           READ EX1F8TOT-FILE
+               AT END SET FIM-FICHEIRO TO TRUE
+               NOT AT END
+                   COMPUTE WS-EX1F8-QNT =
+                       EX1F8TOT-CONT-IMPARES + EX1F8TOT-CONT-PARES
+           END-READ
+           CLOSE EX1F8TOT-FILE.
+       CONFERIR.
+           MOVE "N" TO WS-EOF
+           MOVE "N" TO WS-JOBLOG-ENCONTRADO
+           OPEN INPUT JOBLOG-FILE
+           PERFORM UNTIL FIM-FICHEIRO OR JOBLOG-ENCONTRADO
+               READ JOBLOG-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       IF JOBLOG-PROGRAMA = WS-PROGRAMA-ATUAL
+                           SET JOBLOG-ENCONTRADO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBLOG-FILE
+           MOVE WS-PROGRAMA-ATUAL TO RECONCIL-PROGRAMA
+           MOVE WS-QNT-ATUAL TO RECONCIL-OBTIDO
+           IF JOBLOG-ENCONTRADO
+               MOVE JOBLOG-QNT-ESPERADA TO RECONCIL-ESPERADO
+               IF JOBLOG-QNT-ESPERADA = WS-QNT-ATUAL
+                   MOVE "OK" TO RECONCIL-RESULTADO
+               ELSE
+                   MOVE "FAIL" TO RECONCIL-RESULTADO
+                   ADD 1 TO WS-FALHAS
+               END-IF
+           ELSE
+               MOVE 0 TO RECONCIL-ESPERADO
+               MOVE "FAIL" TO RECONCIL-RESULTADO
+               ADD 1 TO WS-FALHAS
+           END-IF
+           WRITE RECONCIL-REC.
+       END PROGRAM RECONCIL.
