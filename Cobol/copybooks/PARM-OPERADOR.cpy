@@ -0,0 +1,17 @@
+      ******************************************************************
+      * PARM-OPERADOR.cpy
+      * Shared LINKAGE SECTION parameter area for the operator id
+      * passed in on the EXEC PGM= statement's PARM= parameter, e.g.
+      *     //STEP010 EXEC PGM=EX1BATCH,PARM='OPERID=JSMITH'
+      * COPY this in LINKAGE SECTION and declare
+      *     PROCEDURE DIVISION USING PARM-OPERADOR.
+      * PARM-OPERADOR-LEN is set by the system to the length of the
+      * PARM= text; PARM-OPERADOR-TEXTO holds the text itself
+      * ("OPERID=" prefix and all -- callers pull the id out of it).
+      * When the step runs with no PARM= (interactive/test runs), LEN
+      * comes in zero and the caller falls back to a default operator
+      * id instead of reading TEXTO.
+      ******************************************************************
+       01  PARM-OPERADOR.
+           05  PARM-OPERADOR-LEN     PIC S9(4) COMP.
+           05  PARM-OPERADOR-TEXTO   PIC X(16).
