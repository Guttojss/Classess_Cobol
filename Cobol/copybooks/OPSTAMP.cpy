@@ -0,0 +1,18 @@
+      ******************************************************************
+      * OPSTAMP.cpy
+      * Shared operator-id/timestamp trailer for batch output records.
+      * COPY this as a sibling group under an output record's 01 level
+      * so every record carries who ran the job and when, e.g.
+      *     01  CLASSIFICADAS-REC.
+      *         05  SAIDA-NUM        PIC 99.
+      *         ...
+      *         COPY "OPSTAMP.cpy".
+      * Populate OPSTAMP-OPERADOR from the run's PARM-OPERADOR (see
+      * PARM-OPERADOR.cpy) and OPSTAMP-TIMESTAMP from
+      * FUNCTION CURRENT-DATE once at the start of the run, then MOVE
+      * both into every record built from then on.
+      ******************************************************************
+       05  FILLER                    PIC X VALUE SPACE.
+       05  OPSTAMP-OPERADOR          PIC X(8).
+       05  FILLER                    PIC X VALUE SPACE.
+       05  OPSTAMP-TIMESTAMP         PIC X(21).
