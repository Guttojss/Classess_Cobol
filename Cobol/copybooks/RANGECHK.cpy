@@ -0,0 +1,15 @@
+      ******************************************************************
+      * RANGECHK.cpy
+      * Shared bounds-check working storage. COPY this into
+      * WORKING-STORAGE SECTION, then COPY RANGECHK-PD to get the
+      * VALIDAR-INTERVALO paragraph that checks RC-VALOR against
+      * RC-MINIMO/RC-MAXIMO and sets RC-COD-ERRO.
+      ******************************************************************
+       01  RANGE-CHECK-WS.
+           05  RC-VALOR             PIC S9(5).
+           05  RC-MINIMO            PIC S9(5) VALUE 0.
+           05  RC-MAXIMO            PIC S9(5) VALUE 100.
+           05  RC-COD-ERRO          PIC 99 VALUE 0.
+               88  RC-SEM-ERRO      VALUE 0.
+               88  RC-ABAIXO-MINIMO VALUE 1.
+               88  RC-ACIMA-MAXIMO  VALUE 2.
