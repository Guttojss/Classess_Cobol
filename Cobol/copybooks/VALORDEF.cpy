@@ -0,0 +1,15 @@
+      ******************************************************************
+      * VALORDEF.cpy
+      * Shared picture clause for a shop-standard numeric value field.
+      * Several programs used to each pick their own width for what is
+      * really the same kind of field (a value read in, held in a
+      * table, or passed to the next batch step) -- PIC 99 in one
+      * place, PIC 999 in another, PIC S999 somewhere else -- so a
+      * value that fit in one program silently truncated in the next.
+      * COPY this right after a level number and name to declare a
+      * scalar field at the shop-standard width instead of picking a
+      * new one, e.g.
+      *     05  LEITURAS-NUM         COPY "VALORDEF.cpy".
+      * For an OCCURS table element, COPY "VALORDEF-TAB.cpy" instead.
+      ******************************************************************
+                           PIC S9(5).
