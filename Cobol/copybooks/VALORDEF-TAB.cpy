@@ -0,0 +1,11 @@
+      ******************************************************************
+      * VALORDEF-TAB.cpy
+      * Shared picture clause for an OCCURS table of shop-standard
+      * numeric value elements (see VALORDEF.cpy for the scalar form).
+      * COPY this after a level number and name, REPLACING QTD by the
+      * element count, e.g.
+      *     3   A   COPY "VALORDEF-TAB.cpy" REPLACING QTD BY 500.
+      * (this copybook supplies its own trailing period -- do not add
+      * one after the REPLACING phrase)
+      ******************************************************************
+                           PIC S9(5) OCCURS QTD TIMES.
