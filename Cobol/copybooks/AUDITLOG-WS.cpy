@@ -0,0 +1,12 @@
+      ******************************************************************
+      * AUDITLOG-WS.cpy
+      * Shared parameter record for CALL "AUDITLOG". COPY this once
+      * into WORKING-STORAGE SECTION, MOVE the program-id, paragraph
+      * name and before/after values into it, then
+      *     CALL "AUDITLOG" USING AUDITLOG-PARMS.
+      ******************************************************************
+       01  AUDITLOG-PARMS.
+           05  AUD-PROGRAMA-PARM    PIC X(8).
+           05  AUD-PARAGRAFO-PARM   PIC X(20).
+           05  AUD-ANTES-PARM       PIC S9(5).
+           05  AUD-DEPOIS-PARM      PIC S9(5).
