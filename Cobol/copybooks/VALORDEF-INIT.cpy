@@ -0,0 +1,9 @@
+      ******************************************************************
+      * VALORDEF-INIT.cpy
+      * Same shop-standard PIC S9(5) as VALORDEF.cpy, for a scalar
+      * field that also needs a starting VALUE (a loop counter, an
+      * accumulator seed, etc). COPY this REPLACING INITVAL by the
+      * starting literal, e.g.
+      *     77  NUM   COPY "VALORDEF-INIT.cpy" REPLACING INITVAL BY 1.
+      ******************************************************************
+                           PIC S9(5) VALUE INITVAL.
