@@ -0,0 +1,17 @@
+      ******************************************************************
+      * RANGECHK-PD.cpy
+      * Shared bounds-check logic. COPY this into PROCEDURE DIVISION
+      * after COPY RANGECHK has brought in RANGE-CHECK-WS. Callers set
+      * RC-VALOR, RC-MINIMO and RC-MAXIMO, PERFORM VALIDAR-INTERVALO,
+      * then test RC-SEM-ERRO / RC-ABAIXO-MINIMO / RC-ACIMA-MAXIMO.
+      ******************************************************************
+       VALIDAR-INTERVALO.
+           IF RC-VALOR < RC-MINIMO
+               MOVE 1 TO RC-COD-ERRO
+           ELSE
+               IF RC-VALOR > RC-MAXIMO
+                   MOVE 2 TO RC-COD-ERRO
+               ELSE
+                   MOVE 0 TO RC-COD-ERRO
+               END-IF
+           END-IF.
