@@ -0,0 +1,11 @@
+      ******************************************************************
+      * VALORDEF-SEP.cpy
+      * Same shop-standard value as VALORDEF.cpy (PIC S9(5)), but with
+      * the sign carried in its own leading byte instead of overpunched
+      * onto the last digit. COPY this instead of VALORDEF.cpy for a
+      * field that has to stay human-legible in a LINE SEQUENTIAL file
+      * -- a bucket that can hold negative values, or anything meant to
+      * be read back by eye or by a plain text tool -- e.g.
+      *     05  NEGATIVOS-NUM        COPY "VALORDEF-SEP.cpy".
+      ******************************************************************
+                           PIC S9(5) SIGN LEADING SEPARATE.
