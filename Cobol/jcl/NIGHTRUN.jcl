@@ -0,0 +1,237 @@
+//NIGHTRUN JOB (ACCT),'BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* NIGHTLY BATCH STREAM - RUNS THE SHOP'S COBOL PROGRAMS IN
+//* SEQUENCE. EACH STEP IS SKIPPED IF THE PRIOR STEP DID NOT END
+//* WITH A ZERO CONDITION CODE, SO A FAILURE PARTWAY THROUGH STOPS
+//* THE REST OF THE CHAIN FROM RUNNING AGAINST STALE OR MISSING
+//* OUTPUT.
+//*****************************************************************
+//* 08/08/26 - every fixed-name output dataset this stream recreates
+//* each run now opens DISP=(MOD,CATLG,DELETE) instead of
+//* DISP=(NEW,CATLG,DELETE): NEW requires the dataset not already
+//* exist, which only held on the very first run -- every following
+//* night this stream runs, the dataset is already cataloged from the
+//* night before and a NEW open would abend. MOD reopens an existing
+//* (or absent) dataset for output the same way the restart/log DDs
+//* elsewhere in this stream already do.
+//*****************************************************************
+//STEP010  EXEC PGM=EX1BATCH,PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX1IN    DD DSN=PROD.EX1.INPUT,DISP=SHR
+//EX1PARM  DD DSN=PROD.EX1.PARM,DISP=SHR
+//EX1EXC   DD DSN=PROD.EX1.EXCECOES,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=EX2BATCH,COND=(0,NE,STEP010),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX2IN    DD DSN=PROD.EX2.INPUT,DISP=SHR
+//EX2OUT   DD DSN=PROD.EX2.CLASSIF,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=EX3BATCH,COND=(0,NE,STEP020),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX3IDADE DD DSN=PROD.EX3.IDADE,DISP=SHR
+//EX3PARM  DD DSN=PROD.EX3.PARM,DISP=SHR
+//EX3OUT   DD DSN=PROD.EX3.CLASSIF,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EX3ERR   DD DSN=PROD.EX3.ERROS,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EX3LOG   DD DSN=PROD.EX3.CLASSLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=EX4BATCH,COND=(0,NE,STEP030)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX4IN    DD DSN=PROD.EX4.INPUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=SOMABTCH,COND=(0,NE,STEP040),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX4RST   DD DSN=PROD.EX4.RESTART,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SOMAIN   DD DSN=PROD.SOMA.INPUT,DISP=SHR
+//SOMACTL  DD DSN=PROD.SOMA.CONTROLE,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=PERIODCM,COND=(0,NE,STEP050)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//PERIODPM DD DSN=PROD.PERIODO.PARM,DISP=SHR
+//PERIODMS DD DSN=PROD.PERIODO.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=EX1RANGE,COND=(0,NE,STEP060),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//RANGEIN  DD DSN=PROD.EX1.RANGEVALS,DISP=SHR
+//EX1REJ   DD DSN=PROD.EX1.REJEITADOS,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=IMCBATCH,COND=(0,NE,STEP070),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//IMCIN    DD DSN=PROD.IMC.INPUT,DISP=SHR
+//IMCOUT   DD DSN=PROD.IMC.RELATORIO,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP090  EXEC PGM=EX3MULT7,COND=(0,NE,STEP080),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX3PARM7 DD DSN=PROD.EX3F7.PARM,DISP=SHR
+//EX3OUT7  DD DSN=PROD.EX3F7.MULTIPLOS,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP100  EXEC PGM=EX7DISTR,COND=(0,NE,STEP090),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX7IN    DD DSN=PROD.EX7.MEMBROS,DISP=SHR
+//EX7OUT   DD DSN=PROD.EX7.DISTRIB,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP110  EXEC PGM=EX1SOMA8,COND=(0,NE,STEP100),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX1LIM8  DD DSN=PROD.EX1F8.LIMITES,DISP=SHR
+//EX1PARM8 DD DSN=PROD.EX1F8.CONTROLO,DISP=SHR
+//EX1CTL8  DD DSN=PROD.EX1F8.TOTAIS,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP120  EXEC PGM=EX2TRIAN,COND=(0,NE,STEP110),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX2TRIN  DD DSN=PROD.EX2F8.PARM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP130  EXEC PGM=EX3ARRAY,COND=(0,NE,STEP120),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX3IN8   DD DSN=PROD.EX3F8.INPUT,DISP=SHR
+//EX3SRT8  DD DSN=&&EX3F8SRT,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SORTWK8  DD DSN=&&EX3F8WK,DISP=(NEW,DELETE,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EX3OUT8  DD DSN=PROD.EX3F8.RESULTADO,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EX3RST8  DD DSN=PROD.EX3F8.RESTART,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP140  EXEC PGM=CONTRARI,COND=(0,NE,STEP130),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//CONTRAIN DD DSN=PROD.CONTRA.INPUT,DISP=SHR
+//CONTRAUD DD DSN=PROD.CONTRA.AUDITORIA,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.SHOP.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP150  EXEC PGM=MEDIAETC,COND=(0,NE,STEP140),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//MEDIAIN  DD DSN=PROD.MEDIA.INPUT,DISP=SHR
+//MEDIAOUT DD DSN=PROD.MEDIA.ESTATISTICAS,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//MEDIAEXC DD DSN=PROD.MEDIA.EXCECOES,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.SHOP.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP160  EXEC PGM=NEGPOS,COND=(0,NE,STEP150),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//NPIN     DD DSN=PROD.NEGPOS.INPUT,DISP=SHR
+//NPPOS    DD DSN=PROD.NEGPOS.POSITIVOS,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NPNEG    DD DSN=PROD.NEGPOS.NEGATIVOS,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//NPZER    DD DSN=PROD.NEGPOS.ZEROS,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.SHOP.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//* TRANSMIT NEGPOS'S CLASSIFIED OUTPUT TO THE DOWNSTREAM FINANCE
+//* SYSTEM. EACH STEP COPIES ONE CLASSIFIED FILE INTO THE FINANCE
+//* TRANSMISSION DATASET FINANCE PICKS UP; THE ACTUAL NETWORK SEND
+//* IS DONE BY THE SHOP'S TRANSMISSION SCHEDULER OUTSIDE THIS JOB,
+//* THE SAME WAY EVERY OTHER SYSTEM HANDS OFF DATA TO FINANCE.
+//*****************************************************************
+//STEP161  EXEC PGM=IEBGENER,COND=(0,NE,STEP160)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.NEGPOS.POSITIVOS,DISP=SHR
+//SYSUT2   DD DSN=FINANCE.NEGPOS.POSITIVOS.XMIT,
+//            DISP=(MOD,CATLG,DELETE),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP162  EXEC PGM=IEBGENER,COND=(0,NE,STEP161)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.NEGPOS.NEGATIVOS,DISP=SHR
+//SYSUT2   DD DSN=FINANCE.NEGPOS.NEGATIVOS.XMIT,
+//            DISP=(MOD,CATLG,DELETE),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP163  EXEC PGM=IEBGENER,COND=(0,NE,STEP162)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.NEGPOS.ZEROS,DISP=SHR
+//SYSUT2   DD DSN=FINANCE.NEGPOS.ZEROS.XMIT,
+//            DISP=(MOD,CATLG,DELETE),SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP170  EXEC PGM=PARESIMP,COND=(0,NE,STEP163),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//PIIN     DD DSN=PROD.PARIMP.INPUT,DISP=SHR
+//PIPAR    DD DSN=PROD.PARIMP.PARES,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//PIIMPAR  DD DSN=PROD.PARIMP.IMPARES,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.SHOP.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP180  EXEC PGM=RODRIGO3,COND=(0,NE,STEP170),
+//            PARM='OPERID=NIGHTBAT'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//RODRPARM DD DSN=PROD.RODRIGO.PARM,DISP=SHR
+//RODRIN   DD DSN=PROD.RODRIGO.INPUT,DISP=SHR
+//RODRAUD  DD DSN=PROD.RODRIGO.AUDITORIA,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.SHOP.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP190  EXEC PGM=OPERREL,COND=(0,NE,STEP180)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//NPPOS    DD DSN=PROD.NEGPOS.POSITIVOS,DISP=SHR
+//NPNEG    DD DSN=PROD.NEGPOS.NEGATIVOS,DISP=SHR
+//NPZER    DD DSN=PROD.NEGPOS.ZEROS,DISP=SHR
+//PIPAR    DD DSN=PROD.PARIMP.PARES,DISP=SHR
+//PIIMPAR  DD DSN=PROD.PARIMP.IMPARES,DISP=SHR
+//MEDIAOUT DD DSN=PROD.MEDIA.ESTATISTICAS,DISP=SHR
+//OPERREL  DD DSN=PROD.OPERACOES.RELATORIO,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP200  EXEC PGM=RECONCIL,COND=(0,NE,STEP190)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX2OUT   DD DSN=PROD.EX2.CLASSIF,DISP=SHR
+//SOMACTL  DD DSN=PROD.SOMA.CONTROLE,DISP=SHR
+//EX1CTL8  DD DSN=PROD.EX1F8.TOTAIS,DISP=SHR
+//RECLOG   DD DSN=PROD.SHOP.JOBLOG,DISP=SHR
+//RECONOUT DD DSN=PROD.SHOP.RECONCILIACAO,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
