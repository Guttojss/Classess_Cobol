@@ -0,0 +1,33 @@
+//MONTHEND JOB (ACCT),'MONTH END',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* MONTH-END DRIVER FOR THE AGE-DISTRIBUTION REPORT (EX7DISTR).
+//* RUNS ONCE A MONTH, SEPARATE FROM THE NIGHTLY STREAM IN
+//* NIGHTRUN.jcl, AND KEEPS A ROLLING HISTORY OF EACH MONTH'S
+//* DISTRIBUTION BY COPYING THE REPORT INTO THE NEXT GENERATION OF
+//* THE PROD.EX7.HIST GDG (THE GDG BASE ITSELF IS DEFINED ONCE, AT
+//* SETUP TIME, WITH IDCAMS -- NOT REPEATED HERE EVERY MONTH:
+//*   DEFINE GDG (NAME(PROD.EX7.HIST) LIMIT(12) SCRATCH NOEMPTY)
+//* SO 12 MONTHS OF HISTORY ARE KEPT BEFORE THE OLDEST GENERATION
+//* ROLLS OFF).
+//* 08/08/26 - EX7OUT now opens DISP=(MOD,CATLG,DELETE) instead of
+//* DISP=(NEW,CATLG,DELETE): this step recreates the same fixed-name
+//* PROD.EX7.DISTRIB.MONTHLY every month, so NEW only worked the first
+//* time it ran. The GDG copy below stays DISP=NEW -- each
+//* PROD.EX7.HIST(+1) generation is a unique name, so it is always
+//* genuinely new.
+//*****************************************************************
+//STEP010  EXEC PGM=EX7DISTR,PARM='OPERID=MONTHEND'
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EX7IN    DD DSN=PROD.EX7.MEMBROS,DISP=SHR
+//EX7OUT   DD DSN=PROD.EX7.DISTRIB.MONTHLY,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.EX7.DISTRIB.MONTHLY,DISP=SHR
+//SYSUT2   DD DSN=PROD.EX7.HIST(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
