@@ -3,23 +3,86 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * 08/08/26 - divisor and upper bound now come from a parameter
+      *            record instead of the hardcoded "multiples of 4 up
+      *            to 200", and matches are written to an output file
+      *            instead of DISPLAY, so this one program can serve
+      *            all of the shop's "every Nth" interval checks.
+      * 08/08/26 - NUM and MULTIPLOS-NUM now come from the shared
+      *            VALORDEF copybook (PIC S9(5)) instead of a
+      *            program-picked PIC 999, matching the width used
+      *            elsewhere in the shop for the same kind of field.
+      * 08/08/26 - each output record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      * 08/08/26 - guarded the DIVIDE with ON SIZE ERROR now that
+      *            WS-DIVISOR comes from PARM= -- a PARM-DIVISOR of
+      *            zero used to abend the step.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "EX3PARM7"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MULTIPLOS-FILE ASSIGN TO "EX3OUT7"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-DIVISOR         PIC 999.
+           05  PARM-LIMITE          PIC 999.
+       FD  MULTIPLOS-FILE.
+       01  MULTIPLOS-REC.
+           05  MULTIPLOS-NUM        COPY "VALORDEF.cpy".
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
-       77 NUM PIC 999 VALUE 1.
+       77 NUM COPY "VALORDEF-INIT.cpy" REPLACING INITVAL BY 1.
        77 NUM1 PIC 999.
        77 NUM2 PIC 999.
-       PROCEDURE DIVISION.
+       77 WS-DIVISOR PIC 999 VALUE 4.
+       77 WS-LIMITE PIC 999 VALUE 200.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-           PERFORM UNTIL NUM>200
-           DIVIDE NUM BY 4 GIVING NUM1 REMAINDER NUM2
-           IF NUM2=0
-               DISPLAY NUM
-           END-IF
+           PERFORM OBTER-OPERADOR
+           PERFORM LER-PARAMETROS
+           OPEN OUTPUT MULTIPLOS-FILE
+           MOVE SPACES TO MULTIPLOS-REC
+           PERFORM UNTIL NUM>WS-LIMITE
+           DIVIDE NUM BY WS-DIVISOR GIVING NUM1 REMAINDER NUM2
+               ON SIZE ERROR
+                   DISPLAY "ERRO: DIVISOR INVALIDO - VALOR " NUM
+                       " IGNORADO"
+               NOT ON SIZE ERROR
+                   IF NUM2=0
+                       MOVE NUM TO MULTIPLOS-NUM
+                       MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+                       MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+                       WRITE MULTIPLOS-REC
+                   END-IF
+           END-DIVIDE
            COMPUTE NUM=NUM+ 1
-           END-PERFORM.
+           END-PERFORM
+           CLOSE MULTIPLOS-FILE.
                STOP RUN.
+       LER-PARAMETROS.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE PARM-DIVISOR TO WS-DIVISOR
+                   MOVE PARM-LIMITE TO WS-LIMITE
+           END-READ
+           CLOSE PARM-FILE.
+       OBTER-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           IF PARM-OPERADOR-LEN > 7
+               MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+           END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
