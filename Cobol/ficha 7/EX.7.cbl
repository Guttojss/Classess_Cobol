@@ -1,30 +1,194 @@
+      ******************************************************************
+      * 08/08/26 - fixed the bracket boundaries so ages exactly 12, 25
+      *            and 64 land in JOVEM/ADULTO/SENIOR instead of
+      *            falling through to the SENIOR catch-all, and added
+      *            a per-bracket count/subtotal/average distribution
+      *            report instead of a single grand MEDIA.
+      * 08/08/26 - guarded the SOMA2/SOMA average against a zero SOMA
+      *            (operator enters 0 immediately) with a run-log
+      *            message instead of letting the job abend.
+      * 08/08/26 - added ON SIZE ERROR to every average COMPUTE (the
+      *            grand average and the four per-bracket averages),
+      *            matching the ON SIZE ERROR guard now standard across
+      *            the shop's division logic, alongside the existing
+      *            IF guards.
+      * 08/08/26 - reads ages from a membership file instead of ACCEPT,
+      *            and writes the distribution (one record per bracket
+      *            plus the grand total) to a report file for the
+      *            month-end driver to pick up and archive.
+      * 08/08/26 - each distribution record is now stamped with the
+      *            operator id (from PARM=) and the run timestamp.
+      * 08/08/26 - SOMA and SOMA2 were missing VALUE 0 like the
+      *            per-bracket subtotals, leaving them starting from
+      *            garbage and making the "IF SOMA = 0" guard
+      *            unreliable on a run with no valid ages.
+      * 08/08/26 - the four per-bracket MEDIA fields had the same
+      *            missing-VALUE-0 defect: an empty bracket skips its
+      *            COMPUTE (WS-CONT-xxx = 0 guard) but its MEDIA is
+      *            still unconditionally written to EX7OUT, so it used
+      *            to report whatever garbage was in storage at load
+      *            instead of 000.00.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBROS-FILE ASSIGN TO "EX7IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DISTRIB-FILE ASSIGN TO "EX7OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  MEMBROS-FILE.
+       01  MEMBROS-REC.
+           05  MEMBROS-IDADE        PIC 999.
+       FD  DISTRIB-FILE.
+       01  DISTRIB-REC.
+           05  DISTRIB-FAIXA        PIC X(7).
+           05  FILLER               PIC X VALUE SPACE.
+           05  DISTRIB-CONT         PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  DISTRIB-SOMA         PIC 9(5).
+           05  FILLER               PIC X VALUE SPACE.
+           05  DISTRIB-MEDIA        PIC 999V99.
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
        77 IDADE PIC 999.
-       77 SOMA PIC 999.
-       77 SOMA2 PIC 999.
+       77 SOMA PIC 999 VALUE 0.
+       77 SOMA2 PIC 999 VALUE 0.
        77 MEDIA PIC 999V99.
-       PROCEDURE DIVISION.
+       77 WS-CONT-CRIANCA PIC 999 VALUE 0.
+       77 WS-SOMA-CRIANCA PIC 9(5) VALUE 0.
+       77 WS-MEDIA-CRIANCA PIC 999V99 VALUE 0.
+       77 WS-CONT-JOVEM PIC 999 VALUE 0.
+       77 WS-SOMA-JOVEM PIC 9(5) VALUE 0.
+       77 WS-MEDIA-JOVEM PIC 999V99 VALUE 0.
+       77 WS-CONT-ADULTO PIC 999 VALUE 0.
+       77 WS-SOMA-ADULTO PIC 9(5) VALUE 0.
+       77 WS-MEDIA-ADULTO PIC 999V99 VALUE 0.
+       77 WS-CONT-SENIOR PIC 999 VALUE 0.
+       77 WS-SOMA-SENIOR PIC 9(5) VALUE 0.
+       77 WS-MEDIA-SENIOR PIC 999V99 VALUE 0.
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-           PERFORM WITH TEST AFTER UNTIL IDADE = 0
-            DISPLAY "QUAL A SUA IDADE" ACCEPT IDADE
-            IF IDADE <12
-                DISPLAY "CRIANÇA"
-                ELSE IF IDADE >12 AND IDADE <25
-                    DISPLAY "JOVEM"
-                    ELSE IF IDADE >25 AND IDADE <64
-                        DISPLAY "ADULTO"
-                        ELSE  DISPLAY "SÉNIOR"
+           PERFORM OBTER-OPERADOR
+           OPEN INPUT MEMBROS-FILE
+           PERFORM UNTIL FIM-FICHEIRO
+               READ MEMBROS-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE MEMBROS-IDADE TO IDADE
+                       EVALUATE TRUE
+                           WHEN IDADE < 12
+                               DISPLAY "CRIANCA"
+                               ADD 1 TO WS-CONT-CRIANCA
+                               ADD IDADE TO WS-SOMA-CRIANCA
+                           WHEN IDADE < 25
+                               DISPLAY "JOVEM"
+                               ADD 1 TO WS-CONT-JOVEM
+                               ADD IDADE TO WS-SOMA-JOVEM
+                           WHEN IDADE < 64
+                               DISPLAY "ADULTO"
+                               ADD 1 TO WS-CONT-ADULTO
+                               ADD IDADE TO WS-SOMA-ADULTO
+                           WHEN OTHER
+                               DISPLAY "SENIOR"
+                               ADD 1 TO WS-CONT-SENIOR
+                               ADD IDADE TO WS-SOMA-SENIOR
+                       END-EVALUATE
+                       COMPUTE SOMA = SOMA + 1
+                       COMPUTE SOMA2 = SOMA2 + IDADE
+               END-READ
+           END-PERFORM
+           CLOSE MEMBROS-FILE.
+           IF SOMA = 0
+               DISPLAY "SEM DADOS PROCESSADOS - NENHUMA IDADE VALIDA"
+           ELSE
+               COMPUTE MEDIA=SOMA2/SOMA
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: DIVISAO INVALIDA NA MEDIA GERAL"
+               END-COMPUTE
+               DISPLAY "A MEDIA DE TODAS AS IDADES SAO " MEDIA
            END-IF
-           IF IDADE NOT= 0
-           COMPUTE SOMA = SOMA + 1
-           COMPUTE SOMA2 = SOMA2 + IDADE
+           IF WS-CONT-CRIANCA > 0
+               COMPUTE WS-MEDIA-CRIANCA =
+                   WS-SOMA-CRIANCA / WS-CONT-CRIANCA
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: DIVISAO INVALIDA NA MEDIA CRIANCA"
+               END-COMPUTE
            END-IF
-           END-PERFORM.
-           COMPUTE MEDIA=SOMA2/SOMA
-           DISPLAY "A MEDIA DE TODAS AS IDADES SAO " MEDIA
-            STOP RUN.
+           IF WS-CONT-JOVEM > 0
+               COMPUTE WS-MEDIA-JOVEM = WS-SOMA-JOVEM / WS-CONT-JOVEM
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: DIVISAO INVALIDA NA MEDIA JOVEM"
+               END-COMPUTE
+           END-IF
+           IF WS-CONT-ADULTO > 0
+               COMPUTE WS-MEDIA-ADULTO =
+                   WS-SOMA-ADULTO / WS-CONT-ADULTO
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: DIVISAO INVALIDA NA MEDIA ADULTO"
+               END-COMPUTE
+           END-IF
+           IF WS-CONT-SENIOR > 0
+               COMPUTE WS-MEDIA-SENIOR =
+                   WS-SOMA-SENIOR / WS-CONT-SENIOR
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: DIVISAO INVALIDA NA MEDIA SENIOR"
+               END-COMPUTE
+           END-IF
+           DISPLAY "CRIANCA : " WS-CONT-CRIANCA " SUBTOTAL "
+               WS-SOMA-CRIANCA " MEDIA " WS-MEDIA-CRIANCA
+           DISPLAY "JOVEM   : " WS-CONT-JOVEM " SUBTOTAL "
+               WS-SOMA-JOVEM " MEDIA " WS-MEDIA-JOVEM
+           DISPLAY "ADULTO  : " WS-CONT-ADULTO " SUBTOTAL "
+               WS-SOMA-ADULTO " MEDIA " WS-MEDIA-ADULTO
+           DISPLAY "SENIOR  : " WS-CONT-SENIOR " SUBTOTAL "
+               WS-SOMA-SENIOR " MEDIA " WS-MEDIA-SENIOR.
+           OPEN OUTPUT DISTRIB-FILE
+           MOVE SPACES TO DISTRIB-REC
+           MOVE "CRIANCA" TO DISTRIB-FAIXA
+           MOVE WS-CONT-CRIANCA TO DISTRIB-CONT
+           MOVE WS-SOMA-CRIANCA TO DISTRIB-SOMA
+           MOVE WS-MEDIA-CRIANCA TO DISTRIB-MEDIA
+           PERFORM GRAVAR-DISTRIBUICAO
+           MOVE "JOVEM" TO DISTRIB-FAIXA
+           MOVE WS-CONT-JOVEM TO DISTRIB-CONT
+           MOVE WS-SOMA-JOVEM TO DISTRIB-SOMA
+           MOVE WS-MEDIA-JOVEM TO DISTRIB-MEDIA
+           PERFORM GRAVAR-DISTRIBUICAO
+           MOVE "ADULTO" TO DISTRIB-FAIXA
+           MOVE WS-CONT-ADULTO TO DISTRIB-CONT
+           MOVE WS-SOMA-ADULTO TO DISTRIB-SOMA
+           MOVE WS-MEDIA-ADULTO TO DISTRIB-MEDIA
+           PERFORM GRAVAR-DISTRIBUICAO
+           MOVE "SENIOR" TO DISTRIB-FAIXA
+           MOVE WS-CONT-SENIOR TO DISTRIB-CONT
+           MOVE WS-SOMA-SENIOR TO DISTRIB-SOMA
+           MOVE WS-MEDIA-SENIOR TO DISTRIB-MEDIA
+           PERFORM GRAVAR-DISTRIBUICAO
+           MOVE "GERAL" TO DISTRIB-FAIXA
+           MOVE SOMA TO DISTRIB-CONT
+           MOVE SOMA2 TO DISTRIB-SOMA
+           MOVE MEDIA TO DISTRIB-MEDIA
+           PERFORM GRAVAR-DISTRIBUICAO
+           CLOSE DISTRIB-FILE.
+           STOP RUN.
+       GRAVAR-DISTRIBUICAO.
+           MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+           MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+           WRITE DISTRIB-REC.
+       OBTER-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           IF PARM-OPERADOR-LEN > 7
+               MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+           END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
