@@ -3,25 +3,185 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * 08/08/26 - each classification is now also written to an output
+      *            file (age + bracket code) for the membership intake
+      *            process, instead of only being DISPLAYed.
+      * 08/08/26 - bracket boundaries are now read from a control file
+      *            so business can adjust bracket policy without a
+      *            recompile.
+      * 08/08/26 - invalid/out-of-range ages are now written to an
+      *            error log instead of falling through with no
+      *            classification.
+      * 08/08/26 - each output record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      * 08/08/26 - every successful classification is also appended to a
+      *            permanent classification log (age, bracket, operator,
+      *            timestamp) that accumulates across runs, instead of
+      *            only the CLASSIFICACAO-FILE snapshot that a later run
+      *            overwrites.
+      * 08/08/26 - reads the age from an input file instead of ACCEPT,
+      *            so this can run unattended.
+      * 08/08/26 - ERRO-IDADE is now a signed edited picture instead of
+      *            plain PIC X(3): MOVEing a PIC S999 value into a
+      *            plain alphanumeric field drops the sign, so a
+      *            genuine negative age logged the same as a positive
+      *            one. An empty EX3IDADE (no input record at all) now
+      *            logs the literal "EOF" instead of reusing the -1
+      *            sentinel, which read as a plausible (if invalid)
+      *            age rather than "no record was read".
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX3.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDADE-FILE ASSIGN TO "EX3IDADE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASSIFICACAO-FILE ASSIGN TO "EX3OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-FILE ASSIGN TO "EX3PARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROS-FILE ASSIGN TO "EX3ERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASSLOG-FILE ASSIGN TO "EX3LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  IDADE-FILE.
+       01  IDADE-REC.
+           05  IDADE-REC-VALOR      PIC S999.
+       FD  CLASSIFICACAO-FILE.
+       01  CLASSIFICACAO-REC.
+           05  CLASS-IDADE          PIC 99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  CLASS-ESCALAO        PIC X(8).
+           COPY "OPSTAMP.cpy".
+       FD  CLASSLOG-FILE.
+       01  CLASSLOG-REC.
+           05  CLASSLOG-IDADE       PIC 99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  CLASSLOG-ESCALAO     PIC X(8).
+           COPY "OPSTAMP.cpy".
+       FD  ERROS-FILE.
+       01  ERROS-REC.
+           05  ERRO-IDADE           PIC X(4).
+           05  FILLER               PIC X VALUE SPACE.
+           05  ERRO-MSG             PIC X(20).
+           COPY "OPSTAMP.cpy".
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-LIM-BEBE        PIC 99.
+           05  PARM-LIM-INFANTIL    PIC 99.
+           05  PARM-LIM-JUVENIL     PIC 99.
+           05  PARM-LIM-ADULTO      PIC 99.
        WORKING-STORAGE SECTION.
+       77 IDADE-ENTRADA PIC S999.
        77 IDADE PIC 99.
-       PROCEDURE DIVISION.
+       77 WS-ESCALAO PIC X(8).
+       77 WS-IDADE-VALIDA PIC X VALUE "S".
+           88 IDADE-VALIDA VALUE "S".
+           88 IDADE-INVALIDA VALUE "N".
+       77 WS-LIM-BEBE PIC 99 VALUE 04.
+       77 WS-LIM-INFANTIL PIC 99 VALUE 11.
+       77 WS-LIM-JUVENIL PIC 99 VALUE 17.
+       77 WS-LIM-ADULTO PIC 99 VALUE 64.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       77 WS-SEM-REGISTO PIC X VALUE "N".
+           88 SEM-REGISTO-IDADE VALUE "S".
+       77 WS-IDADE-EDITADA PIC -999.
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "QUAL A SUA IDADE ? " ACCEPT IDADE
-            EVALUATE IDADE
-               WHEN 00 THRU 04 DISPLAY "BEBE"
-               WHEN 05 THRU 11 DISPLAY "INFANTIL"
-               WHEN 12 THRU 17 DISPLAY "JUVENIL"
-               WHEN 18 THRU 64 DISPLAY "ADULTO"
-               WHEN 65 THRU 99 DISPLAY "S�NIOR"
-            END-EVALUATE.
+            PERFORM OBTER-OPERADOR
+            PERFORM LER-PARAMETROS
+            OPEN INPUT IDADE-FILE
+            OPEN OUTPUT CLASSIFICACAO-FILE
+            OPEN OUTPUT ERROS-FILE
+            MOVE SPACES TO CLASSIFICACAO-REC
+            MOVE SPACES TO ERROS-REC
+            SET IDADE-VALIDA TO TRUE
+            READ IDADE-FILE
+                AT END SET SEM-REGISTO-IDADE TO TRUE
+                    MOVE -1 TO IDADE-ENTRADA
+                NOT AT END MOVE IDADE-REC-VALOR TO IDADE-ENTRADA
+            END-READ
+            CLOSE IDADE-FILE
+            IF IDADE-ENTRADA NOT NUMERIC
+                OR IDADE-ENTRADA < 0 OR IDADE-ENTRADA > 99
+                SET IDADE-INVALIDA TO TRUE
+                IF SEM-REGISTO-IDADE
+                    MOVE "EOF " TO ERRO-IDADE
+                ELSE
+                    MOVE IDADE-ENTRADA TO WS-IDADE-EDITADA
+                    MOVE WS-IDADE-EDITADA TO ERRO-IDADE
+                END-IF
+                MOVE "IDADE INVALIDA" TO ERRO-MSG
+                MOVE WS-OPERADOR-ID TO
+                    OPSTAMP-OPERADOR OF ERROS-REC
+                MOVE WS-RUN-TIMESTAMP TO
+                    OPSTAMP-TIMESTAMP OF ERROS-REC
+                WRITE ERROS-REC
+                DISPLAY "IDADE INVALIDA : " IDADE-ENTRADA
+            END-IF
+            IF IDADE-VALIDA
+                MOVE IDADE-ENTRADA TO IDADE
+                EVALUATE TRUE
+                   WHEN IDADE <= WS-LIM-BEBE
+                       DISPLAY "BEBE"
+                       MOVE "BEBE" TO WS-ESCALAO
+                   WHEN IDADE <= WS-LIM-INFANTIL
+                       DISPLAY "INFANTIL"
+                       MOVE "INFANTIL" TO WS-ESCALAO
+                   WHEN IDADE <= WS-LIM-JUVENIL
+                       DISPLAY "JUVENIL"
+                       MOVE "JUVENIL" TO WS-ESCALAO
+                   WHEN IDADE <= WS-LIM-ADULTO
+                       DISPLAY "ADULTO"
+                       MOVE "ADULTO" TO WS-ESCALAO
+                   WHEN OTHER
+                       DISPLAY "SENIOR"
+                       MOVE "SENIOR" TO WS-ESCALAO
+                END-EVALUATE
+                MOVE IDADE TO CLASS-IDADE
+                MOVE WS-ESCALAO TO CLASS-ESCALAO
+                MOVE WS-OPERADOR-ID TO
+                    OPSTAMP-OPERADOR OF CLASSIFICACAO-REC
+                MOVE WS-RUN-TIMESTAMP TO
+                    OPSTAMP-TIMESTAMP OF CLASSIFICACAO-REC
+                WRITE CLASSIFICACAO-REC
+                PERFORM GRAVAR-LOG-PERMANENTE
+            END-IF
+            CLOSE CLASSIFICACAO-FILE
+            CLOSE ERROS-FILE.
             STOP RUN.
+       GRAVAR-LOG-PERMANENTE.
+            OPEN EXTEND CLASSLOG-FILE
+            MOVE SPACES TO CLASSLOG-REC
+            MOVE IDADE TO CLASSLOG-IDADE
+            MOVE WS-ESCALAO TO CLASSLOG-ESCALAO
+            MOVE WS-OPERADOR-ID TO
+                OPSTAMP-OPERADOR OF CLASSLOG-REC
+            MOVE WS-RUN-TIMESTAMP TO
+                OPSTAMP-TIMESTAMP OF CLASSLOG-REC
+            WRITE CLASSLOG-REC
+            CLOSE CLASSLOG-FILE.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
+       LER-PARAMETROS.
+            OPEN INPUT PARM-FILE
+            READ PARM-FILE
+                AT END CONTINUE
+                NOT AT END
+                    MOVE PARM-LIM-BEBE TO WS-LIM-BEBE
+                    MOVE PARM-LIM-INFANTIL TO WS-LIM-INFANTIL
+                    MOVE PARM-LIM-JUVENIL TO WS-LIM-JUVENIL
+                    MOVE PARM-LIM-ADULTO TO WS-LIM-ADULTO
+            END-READ
+            CLOSE PARM-FILE.
        END PROGRAM EX3.
