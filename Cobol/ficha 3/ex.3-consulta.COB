@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * 08/08/26 - online inquiry transaction: lets a front-desk
+      *            operator key in an age and immediately see which
+      *            bracket it falls into, reading the same EX3PARM
+      *            control file EX3 uses, instead of running EX3 as a
+      *            batch job for a single lookup. Loops until the
+      *            operator keys the sentinel age 999.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX3CONS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "EX3PARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-LIM-BEBE        PIC 99.
+           05  PARM-LIM-INFANTIL    PIC 99.
+           05  PARM-LIM-JUVENIL     PIC 99.
+           05  PARM-LIM-ADULTO      PIC 99.
+       WORKING-STORAGE SECTION.
+       77 IDADE-ENTRADA PIC S999.
+       77 IDADE PIC 99.
+       77 WS-ESCALAO PIC X(8).
+       77 WS-IDADE-VALIDA PIC X VALUE "S".
+           88 IDADE-VALIDA VALUE "S".
+           88 IDADE-INVALIDA VALUE "N".
+       77 WS-CONTINUAR PIC X VALUE "S".
+           88 CONTINUAR-CONSULTA VALUE "S".
+       77 WS-LIM-BEBE PIC 99 VALUE 04.
+       77 WS-LIM-INFANTIL PIC 99 VALUE 11.
+       77 WS-LIM-JUVENIL PIC 99 VALUE 17.
+       77 WS-LIM-ADULTO PIC 99 VALUE 64.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM LER-PARAMETROS
+            PERFORM UNTIL NOT CONTINUAR-CONSULTA
+                SET IDADE-VALIDA TO TRUE
+                DISPLAY "QUAL A IDADE A CONSULTAR (999 P/ SAIR) ? "
+                ACCEPT IDADE-ENTRADA
+                IF IDADE-ENTRADA = 999
+                    SET WS-CONTINUAR TO "N"
+                ELSE
+                    IF IDADE-ENTRADA NOT NUMERIC
+                        OR IDADE-ENTRADA < 0 OR IDADE-ENTRADA > 99
+                        SET IDADE-INVALIDA TO TRUE
+                        DISPLAY "IDADE INVALIDA : " IDADE-ENTRADA
+                    END-IF
+                    IF IDADE-VALIDA
+                        MOVE IDADE-ENTRADA TO IDADE
+                        EVALUATE TRUE
+                           WHEN IDADE <= WS-LIM-BEBE
+                               MOVE "BEBE" TO WS-ESCALAO
+                           WHEN IDADE <= WS-LIM-INFANTIL
+                               MOVE "INFANTIL" TO WS-ESCALAO
+                           WHEN IDADE <= WS-LIM-JUVENIL
+                               MOVE "JUVENIL" TO WS-ESCALAO
+                           WHEN IDADE <= WS-LIM-ADULTO
+                               MOVE "ADULTO" TO WS-ESCALAO
+                           WHEN OTHER
+                               MOVE "SENIOR" TO WS-ESCALAO
+                        END-EVALUATE
+                        DISPLAY "ESCALAO: " WS-ESCALAO
+                    END-IF
+                END-IF
+            END-PERFORM.
+            STOP RUN.
+       LER-PARAMETROS.
+            OPEN INPUT PARM-FILE
+            READ PARM-FILE
+                AT END CONTINUE
+                NOT AT END
+                    MOVE PARM-LIM-BEBE TO WS-LIM-BEBE
+                    MOVE PARM-LIM-INFANTIL TO WS-LIM-INFANTIL
+                    MOVE PARM-LIM-JUVENIL TO WS-LIM-JUVENIL
+                    MOVE PARM-LIM-ADULTO TO WS-LIM-ADULTO
+            END-READ
+            CLOSE PARM-FILE.
+       END PROGRAM EX3CONS.
