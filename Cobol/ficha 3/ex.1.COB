@@ -3,25 +3,114 @@
       * Date: 23/3/23
       * Purpose: Exercio 1
       * Tectonics: cobc
+      * 08/08/26 - file-driven threshold scan, run unattended over a
+      *            day's worth of readings instead of console ACCEPT.
+      * 08/08/26 - added configurable low threshold and an EXCEPTIONS
+      *            output file for both high and low outliers.
+      * 08/08/26 - added a run summary trailer (checked vs flagged).
+      * 08/08/26 - LEITURAS-NUM, NUM and EXC-NUM now come from the
+      *            shared VALORDEF copybook (PIC S9(5)) instead of a
+      *            program-picked PIC 99, so a reading that widened
+      *            upstream no longer truncates silently in this step.
+      * 08/08/26 - each exception record is now stamped with the
+      *            operator id (from PARM=) and the run timestamp.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ex1.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEITURAS-FILE ASSIGN TO "EX1IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARM-FILE ASSIGN TO "EX1PARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCECOES-FILE ASSIGN TO "EX1EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  LEITURAS-FILE.
+       01  LEITURAS-REC.
+           05  LEITURAS-NUM         COPY "VALORDEF.cpy".
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-LIMITE-BAIXO    PIC 99.
+           05  PARM-LIMITE-ALTO     PIC 99.
+       FD  EXCECOES-FILE.
+       01  EXCECOES-REC.
+           05  EXC-POSICAO          PIC 9(4).
+           05  FILLER               PIC X VALUE SPACE.
+           05  EXC-NUM              COPY "VALORDEF.cpy".
+           05  FILLER               PIC X VALUE SPACE.
+           05  EXC-TIPO             PIC X(5).
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
-       77 NUM PIC 99.
-       77 QNT PIC 99.
-       PROCEDURE DIVISION.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       77 NUM COPY "VALORDEF.cpy".
+       77 QNT PIC 99 VALUE 0.
+       77 WS-ASSINALADOS PIC 99 VALUE 0.
+       77 WS-LIMITE-BAIXO PIC 99 VALUE 10.
+       77 WS-LIMITE-ALTO PIC 99 VALUE 50.
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "QUANTOS NUMERO DESEJA?"
-            ACCEPT QNT
-            PERFORM QNT TIMES
-               DISPLAY "ESCOLHE UM NUMERO"
-               ACCEPT NUM
-               IF NUM > 50 DISPLAY "NUMERO � : " NUM END-IF
-            END-PERFORM.
+            PERFORM OBTER-OPERADOR
+            PERFORM LER-PARAMETROS
+            OPEN INPUT LEITURAS-FILE
+            OPEN OUTPUT EXCECOES-FILE
+            MOVE SPACES TO EXCECOES-REC
+            PERFORM UNTIL FIM-FICHEIRO
+               READ LEITURAS-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE LEITURAS-NUM TO NUM
+                       ADD 1 TO QNT
+                       IF NUM > WS-LIMITE-ALTO
+                           DISPLAY "NUMERO E : " NUM
+                           ADD 1 TO WS-ASSINALADOS
+                           PERFORM GRAVAR-EXCECAO-ALTA
+                       END-IF
+                       IF NUM < WS-LIMITE-BAIXO
+                           ADD 1 TO WS-ASSINALADOS
+                           PERFORM GRAVAR-EXCECAO-BAIXA
+                       END-IF
+               END-READ
+            END-PERFORM
+            CLOSE LEITURAS-FILE
+            CLOSE EXCECOES-FILE
+            DISPLAY "TOTAL VERIFICADOS : " QNT
+                    " ASSINALADOS : " WS-ASSINALADOS
             STOP RUN.
+       LER-PARAMETROS.
+            OPEN INPUT PARM-FILE
+            READ PARM-FILE
+                AT END CONTINUE
+                NOT AT END
+                    MOVE PARM-LIMITE-BAIXO TO WS-LIMITE-BAIXO
+                    MOVE PARM-LIMITE-ALTO TO WS-LIMITE-ALTO
+            END-READ
+            CLOSE PARM-FILE.
+       GRAVAR-EXCECAO-ALTA.
+            MOVE QNT TO EXC-POSICAO
+            MOVE NUM TO EXC-NUM
+            MOVE "ALTO" TO EXC-TIPO
+            MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+            MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+            WRITE EXCECOES-REC.
+       GRAVAR-EXCECAO-BAIXA.
+            MOVE QNT TO EXC-POSICAO
+            MOVE NUM TO EXC-NUM
+            MOVE "BAIXO" TO EXC-TIPO
+            MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+            MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+            WRITE EXCECOES-REC.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
        END PROGRAM ex1.
