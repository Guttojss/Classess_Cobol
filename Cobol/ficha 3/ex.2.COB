@@ -3,27 +3,116 @@
       * Date: 23/3/23
       * Purpose: EX2
       * Tectonics: cobc
+      * 08/08/26 - file-driven batch mode: reads a transaction file and
+      *            writes each amount plus its PAR/IMPAR classification
+      *            to an output file for the two downstream processes.
+      * 08/08/26 - added a control-total trailer record (PAR count,
+      *            IMPAR count and a hash total of NUM) for reconciling
+      *            against the input record count.
+      * 08/08/26 - guarded the DIVIDE by PAR with ON SIZE ERROR so a
+      *            zero PAR logs an error and skips the record instead
+      *            of abending the run.
+      * 08/08/26 - each output record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      * 08/08/26 - the control-total trailer record was missing the
+      *            operator id/timestamp stamp carried by every other
+      *            output record in this run.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX2.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES-FILE ASSIGN TO "EX2IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASSIFICADAS-FILE ASSIGN TO "EX2OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACOES-FILE.
+       01  TRANSACOES-REC.
+           05  TRANSACOES-NUM       PIC 99.
+       FD  CLASSIFICADAS-FILE.
+       01  CLASSIFICADAS-REC.
+           05  SAIDA-NUM            PIC 99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  SAIDA-CLASSE         PIC X(5).
+           COPY "OPSTAMP.cpy".
+       01  CLASSIFICADAS-TRAILER.
+           05  TRAILER-ROTULO       PIC X(6).
+           05  FILLER               PIC X VALUE SPACE.
+           05  TRAILER-CONT-PAR     PIC 9(5).
+           05  FILLER               PIC X VALUE SPACE.
+           05  TRAILER-CONT-IMPAR   PIC 9(5).
+           05  FILLER               PIC X VALUE SPACE.
+           05  TRAILER-HASH-NUM     PIC 9(7).
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
        77 NUM PIC 99.
        77 NUM2 PIC 99.
        77 RESTO PIC 99.
        77 PAR PIC 9 VALUE 2.
-       PROCEDURE DIVISION.
+       77 WS-CONT-PAR PIC 9(5) VALUE 0.
+       77 WS-CONT-IMPAR PIC 9(5) VALUE 0.
+       77 WS-HASH-NUM PIC 9(7) VALUE 0.
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-           DISPLAY "INSIRA UM NUMERO : " ACCEPT NUM
-           DIVIDE NUM BY PAR GIVING NUM2 REMAINDER RESTO END-DIVIDE.
-           IF RESTO=0
-               DISPLAY NUM " � PAR"
-           ELSE
-               DISPLAY NUM " � IMPAR"
-           END-IF.
+           PERFORM OBTER-OPERADOR
+           OPEN INPUT TRANSACOES-FILE
+           OPEN OUTPUT CLASSIFICADAS-FILE
+           MOVE SPACES TO CLASSIFICADAS-REC
+           PERFORM UNTIL FIM-FICHEIRO
+               READ TRANSACOES-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE TRANSACOES-NUM TO NUM
+                       PERFORM CLASSIFICAR-NUMERO
+               END-READ
+           END-PERFORM
+           MOVE SPACES TO CLASSIFICADAS-TRAILER
+           MOVE "TOTAIS" TO TRAILER-ROTULO
+           MOVE WS-CONT-PAR TO TRAILER-CONT-PAR
+           MOVE WS-CONT-IMPAR TO TRAILER-CONT-IMPAR
+           MOVE WS-HASH-NUM TO TRAILER-HASH-NUM
+           MOVE WS-OPERADOR-ID TO
+               OPSTAMP-OPERADOR OF CLASSIFICADAS-TRAILER
+           MOVE WS-RUN-TIMESTAMP TO
+               OPSTAMP-TIMESTAMP OF CLASSIFICADAS-TRAILER
+           WRITE CLASSIFICADAS-TRAILER
+           CLOSE TRANSACOES-FILE
+           CLOSE CLASSIFICADAS-FILE
             STOP RUN.
+       CLASSIFICAR-NUMERO.
+           DIVIDE NUM BY PAR GIVING NUM2 REMAINDER RESTO
+               ON SIZE ERROR
+                   DISPLAY "ERRO: PAR=0 - REGISTO IGNORADO - NUM "
+                       NUM
+               NOT ON SIZE ERROR
+                   MOVE NUM TO SAIDA-NUM
+                   ADD NUM TO WS-HASH-NUM
+                   IF RESTO=0
+                       MOVE "PAR" TO SAIDA-CLASSE
+                       ADD 1 TO WS-CONT-PAR
+                   ELSE
+                       MOVE "IMPAR" TO SAIDA-CLASSE
+                       ADD 1 TO WS-CONT-IMPAR
+                   END-IF
+                   MOVE WS-OPERADOR-ID TO
+                       OPSTAMP-OPERADOR OF CLASSIFICADAS-REC
+                   MOVE WS-RUN-TIMESTAMP TO
+                       OPSTAMP-TIMESTAMP OF CLASSIFICADAS-REC
+                   WRITE CLASSIFICADAS-REC
+           END-DIVIDE.
+       OBTER-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+           IF PARM-OPERADOR-LEN > 7
+               MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+           END-IF.
        END PROGRAM EX2.
