@@ -0,0 +1,60 @@
+      ******************************************************************
+      * AUDITLOG.cbl
+      * 08/08/26 - shared audit-logging subprogram. CALLed by
+      *            IMPRIME-CONTRARIO, MEDIA-ETC, NEGATIVOS-POSITIVOS,
+      *            PARES-E-IMPARES and EX.3-RODRIGO so each one writes
+      *            to the same timestamped audit trail instead of
+      *            growing its own ad hoc logging. Callers COPY
+      *            "AUDITLOG-WS.cpy" for the parameter fields and
+      *            CALL "AUDITLOG" USING AUDITLOG-PARMS.
+      * Each CALL opens the file fresh and closes it again, since the
+      * callers run as separate batch steps sharing one physical
+      * AUDITLOG dataset across a night's run. MAIN-PROCEDURE always
+      * tries OPEN EXTEND first; FILE STATUS tells it whether the
+      * dataset already has content (append) or doesn't exist yet
+      * (status 35 - fall back to OPEN OUTPUT to create it). A
+      * WORKING-STORAGE "first call" switch cannot be used for this
+      * because it does not survive across separate job steps.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05  AUD-TIMESTAMP        PIC X(21).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-PROGRAMA         PIC X(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-PARAGRAFO        PIC X(20).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-ANTES            PIC S9(5).
+           05  FILLER               PIC X VALUE SPACE.
+           05  AUD-DEPOIS           PIC S9(5).
+       WORKING-STORAGE SECTION.
+       77 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       LINKAGE SECTION.
+           COPY "AUDITLOG-WS.cpy".
+       PROCEDURE DIVISION USING AUDITLOG-PARMS.
+       MAIN-PROCEDURE.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-REC
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE AUD-PROGRAMA-PARM     TO AUD-PROGRAMA
+           MOVE AUD-PARAGRAFO-PARM    TO AUD-PARAGRAFO
+           MOVE AUD-ANTES-PARM        TO AUD-ANTES
+           MOVE AUD-DEPOIS-PARM       TO AUD-DEPOIS
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+           GOBACK.
+       END PROGRAM AUDITLOG.
