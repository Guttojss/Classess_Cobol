@@ -1,28 +1,97 @@
+      ******************************************************************
+      * 08/08/26 - backed the triangle build by an indexed file instead
+      *            of a fixed 100-slot OCCURS table, with overflow
+      *            detection that stops cleanly and reports the
+      *            problem instead of indexing past the table.
+      * 08/08/26 - each row is now stamped with the operator id (from
+      *            PARM=) and the run timestamp.
+      * 08/08/26 - the triangle size now comes from a parameter record
+      *            instead of an ACCEPT, so this can run unattended.
+      * 08/08/26 - confirmed/documented: NUM of 2 or less only logs the
+      *            "INSIRA UM NUMERO MAIOR" advisory and still builds
+      *            (and writes) whatever triangle that NUM produces,
+      *            rather than skipping the run -- an unattended job
+      *            with a too-small parameter should still leave a
+      *            usable (if small) EX2TRI behind for the next step,
+      *            not an empty file.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "EX2TRIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRIANGULO-FILE ASSIGN TO "EX2TRI"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRI-INDICE.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05  PARM-NUM             PIC 999.
+       FD  TRIANGULO-FILE.
+       01  TRIANGULO-REC.
+           05  TRI-INDICE           PIC 9(7).
+           05  TRI-VALOR            PIC 9(7).
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
-       1 VETOR.
-        3 C PIC 999 OCCURS 100 TIMES.
-       77 I PIC 999 VALUE 0.
+       77 I PIC 9(7) VALUE 0.
        77 NUM PIC 999.
-       PROCEDURE DIVISION.
+       77 WS-LIMITE-TABELA PIC 9(7) VALUE 999999.
+       77 WS-OVERFLOW PIC X VALUE "N".
+           88 TABELA-CHEIA VALUE "S".
+       77 WS-COL PIC 999.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "INSIRA UM NUMERO " ACCEPT NUM
+            PERFORM OBTER-OPERADOR
+            PERFORM LER-PARAMETRO
             IF NUM > 2
                 DISPLAY "INSIRA UM NUMERO MAIOR"
+            END-IF
+            OPEN OUTPUT TRIANGULO-FILE
+            MOVE SPACES TO TRIANGULO-REC
             PERFORM NUM TIMES
-               PERFORM NUM TIMES
-                   COMPUTE I=I+ 1
-                   COMPUTE C(I)=I
-                   DISPLAY C(I)
+               MOVE 0 TO WS-COL
+               PERFORM UNTIL WS-COL >= NUM OR TABELA-CHEIA
+                   ADD 1 TO WS-COL
+                   IF I >= WS-LIMITE-TABELA
+                       SET TABELA-CHEIA TO TRUE
+                       DISPLAY "TABELA CHEIA - LIMITE DE "
+                           WS-LIMITE-TABELA " ATINGIDO"
+                   ELSE
+                       COMPUTE I=I+ 1
+                       MOVE I TO TRI-INDICE
+                       MOVE I TO TRI-VALOR
+                       MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+                       MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+                       WRITE TRIANGULO-REC
+                       DISPLAY TRI-VALOR
+                   END-IF
                END-PERFORM
                DISPLAY " "
-               COMPUTE I=I-(NUM- 1)
-            END-PERFORM.
+               IF NOT TABELA-CHEIA
+                   COMPUTE I=I-(NUM- 1)
+               END-IF
+            END-PERFORM
+            CLOSE TRIANGULO-FILE.
             STOP RUN.
+       LER-PARAMETRO.
+            OPEN INPUT PARM-FILE
+            READ PARM-FILE
+                AT END CONTINUE
+                NOT AT END MOVE PARM-NUM TO NUM
+            END-READ
+            CLOSE PARM-FILE.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
