@@ -1,30 +1,191 @@
+      ******************************************************************
+      * 08/08/26 - reads the A values from an input file (header record
+      *            with the count, then that many values) instead of
+      *            five ACCEPTs, and writes the B/C results to an
+      *            output file instead of DISPLAY, so the array size is
+      *            no longer hardcoded to 5.
+      * 08/08/26 - checkpoint/restart on the transform loop: the row
+      *            index is saved to a restart file every few rows so a
+      *            rerun after an abort resumes the output file with
+      *            OPEN EXTEND instead of redoing (and duplicating)
+      *            already-written rows.
+      * 08/08/26 - the input amounts are now SORTed into ascending
+      *            order before the A/B/C calculation, matching the
+      *            sequence the downstream settlement file expects,
+      *            instead of processing them in whatever order they
+      *            happen to arrive in.
+      * 08/08/26 - each result record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      * 08/08/26 - the restart record now carries a completed/in-flight
+      *            marker: a clean end-of-run writes it flagged DONE, so
+      *            a later run's LER-CHECKPOINT ignores a checkpoint
+      *            that isn't a genuine in-flight resume point instead
+      *            of restarting from yesterday's final I every night.
+      * 08/08/26 - LER-CHECKPOINT now checks FILE STATUS on the restart
+      *            file open: a first-ever run (no restart dataset yet)
+      *            is treated as "no checkpoint" instead of aborting.
+      * 08/08/26 - fixed an off-by-one on resume: RESTART-I is the row
+      *            already written by the checkpoint that saved it, so
+      *            WS-INICIO-I must pick up at RESTART-I + 1, not
+      *            RESTART-I itself -- resuming AT RESTART-I recomputed
+      *            and rewrote that row a second time into EX3OUT8.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALORES-FILE ASSIGN TO "EX3IN8"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-FILE ASSIGN TO "EX3SRT8"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "SORTWK8".
+           SELECT RESULTADO-FILE ASSIGN TO "EX3OUT8"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO "EX3RST8"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  VALORES-FILE.
+       01  VALORES-HEADER.
+           05  VALORES-QNT          PIC 999.
+       01  VALORES-DETALHE.
+           05  VALORES-NUM          PIC 999.
+       FD  SORTED-FILE.
+       01  SORTED-REC.
+           05  SORTED-NUM           PIC 999.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-NUM             PIC 999.
+       FD  RESULTADO-FILE.
+       01  RESULTADO-REC.
+           05  RESULTADO-A          PIC 999.
+           05  RESULTADO-B          PIC 9(6).
+           05  RESULTADO-C          PIC S9(6).
+           COPY "OPSTAMP.cpy".
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           05  RESTART-I            PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  RESTART-DONE         PIC X.
+               88  CHECKPOINT-CONCLUIDO VALUE "S".
        WORKING-STORAGE SECTION.
+       77 WS-MAX-ITENS PIC 999 VALUE 500.
+       77 WS-PONTO-CONTROLO PIC 9 VALUE 5.
+       77 WS-INICIO-I PIC 999 VALUE 1.
        1 VETOR.
-       3 A PIC 999 OCCURS 5 TIMES.
-       3 B PIC 999 OCCURS 5 TIMES.
-       3 C PIC 999 OCCURS 5 TIMES.
-       77 I PIC 9 VALUE 1.
-       PROCEDURE DIVISION.
+       3 A PIC 999 OCCURS 500 TIMES.
+       3 B PIC 9(6) OCCURS 500 TIMES.
+       3 C PIC S9(6) OCCURS 500 TIMES.
+       77 I PIC 999 VALUE 1.
+       77 QNT PIC 999 VALUE 0.
+       77 CONT PIC 999 VALUE 0.
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       77 WS-RESTART-STATUS PIC XX VALUE SPACES.
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-           PERFORM 5 TIMES
-            DISPLAY "INSIRA UM NUMERO"
-            ACCEPT A(I)
-            COMPUTE I=I+ 1
-            END-PERFORM.
-            COMPUTE I=1
-
-            PERFORM 5 TIMES
-            COMPUTE B(I)=A(I)*A(I)
-            COMPUTE C(I)=B(I)- A(I)
-            DISPLAY C(I)
-            COMPUTE I=I+ 1
-            END-PERFORM.
+            PERFORM OBTER-OPERADOR
+            OPEN INPUT VALORES-FILE
+            READ VALORES-FILE
+                AT END SET FIM-FICHEIRO TO TRUE
+                NOT AT END MOVE VALORES-QNT TO QNT
+            END-READ
+            IF QNT > WS-MAX-ITENS
+                DISPLAY "AVISO: " QNT " VALORES PEDIDOS, LIMITE E "
+                    WS-MAX-ITENS " - A PROCESSAR APENAS "
+                    WS-MAX-ITENS
+                MOVE WS-MAX-ITENS TO QNT
+            END-IF
+            IF NOT FIM-FICHEIRO
+                SORT SORT-WORK ON ASCENDING KEY SORT-NUM
+                    INPUT PROCEDURE IS LER-DETALHES
+                    GIVING SORTED-FILE
+            END-IF
+            CLOSE VALORES-FILE
+            OPEN INPUT SORTED-FILE
+            MOVE "N" TO WS-EOF
+            PERFORM UNTIL FIM-FICHEIRO OR CONT >= QNT
+               READ SORTED-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       ADD 1 TO CONT
+                       MOVE SORTED-NUM TO A(CONT)
+               END-READ
+            END-PERFORM
+            CLOSE SORTED-FILE
+            PERFORM LER-CHECKPOINT
+            IF WS-INICIO-I > 1
+                OPEN EXTEND RESULTADO-FILE
+            ELSE
+                OPEN OUTPUT RESULTADO-FILE
+            END-IF
+            MOVE SPACES TO RESULTADO-REC
+            PERFORM VARYING I FROM WS-INICIO-I BY 1 UNTIL I > CONT
+                COMPUTE B(I)=A(I)*A(I)
+                COMPUTE C(I)=B(I)- A(I)
+                MOVE A(I) TO RESULTADO-A
+                MOVE B(I) TO RESULTADO-B
+                MOVE C(I) TO RESULTADO-C
+                MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+                MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+                WRITE RESULTADO-REC
+                DISPLAY C(I)
+                IF FUNCTION MOD(I, WS-PONTO-CONTROLO) = 0
+                    PERFORM GRAVAR-CHECKPOINT
+                END-IF
+            END-PERFORM
+            CLOSE RESULTADO-FILE
+            PERFORM GRAVAR-CHECKPOINT-FINAL.
             STOP RUN.
+       LER-DETALHES.
+            PERFORM UNTIL FIM-FICHEIRO
+                READ VALORES-FILE
+                    AT END SET FIM-FICHEIRO TO TRUE
+                    NOT AT END
+                        MOVE VALORES-NUM TO SORT-NUM
+                        RELEASE SORT-REC
+                END-READ
+            END-PERFORM.
+       LER-CHECKPOINT.
+            OPEN INPUT RESTART-FILE
+            IF WS-RESTART-STATUS = "35"
+                DISPLAY "SEM CHECKPOINT ANTERIOR : A INICIAR DO ZERO"
+            ELSE
+                READ RESTART-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        IF NOT CHECKPOINT-CONCLUIDO
+                            COMPUTE WS-INICIO-I = RESTART-I + 1
+                            DISPLAY "A RETOMAR DO CHECKPOINT : I="
+                                WS-INICIO-I
+                        END-IF
+                END-READ
+                CLOSE RESTART-FILE
+            END-IF.
+       GRAVAR-CHECKPOINT.
+            OPEN OUTPUT RESTART-FILE
+            MOVE SPACES TO RESTART-REC
+            MOVE I TO RESTART-I
+            MOVE "N" TO RESTART-DONE
+            WRITE RESTART-REC
+            CLOSE RESTART-FILE.
+       GRAVAR-CHECKPOINT-FINAL.
+            OPEN OUTPUT RESTART-FILE
+            MOVE SPACES TO RESTART-REC
+            MOVE CONT TO RESTART-I
+            MOVE "S" TO RESTART-DONE
+            WRITE RESTART-REC
+            CLOSE RESTART-FILE.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
