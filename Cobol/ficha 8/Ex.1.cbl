@@ -1,35 +1,159 @@
+      ******************************************************************
+      * 08/08/26 - added an external control-total check: SOMA is now
+      *            compared against an expected total from a control
+      *            file so this can run as a nightly batch-integrity
+      *            check instead of a number we just trust.
+      * 08/08/26 - added a full odd/even breakdown in the same pass.
+      *            Along the way, corrected the parity test to look at
+      *            the value being tested rather than the already
+      *            incremented INF, and pointed SOMA's accumulation at
+      *            the PAR=1 (odd) branch to match the "SOMA DOS
+      *            IMPARES" label the program has always printed --
+      *            required to make the new even-side totals meaningful.
+      * 08/08/26 - guarded the parity DIVIDE with ON SIZE ERROR,
+      *            matching the ON SIZE ERROR guard now standard
+      *            across the shop's division logic.
+      * 08/08/26 - writes its own totals to a control file (counts and
+      *            both sums) instead of only DISPLAYing the pass/fail,
+      *            so the shop-wide reconciliation pass has something to
+      *            read alongside EX2's and ficha 5/EX4's control totals.
+      * 08/08/26 - the lower/upper bound now comes from a parameter
+      *            record instead of two ACCEPTs, so this can run
+      *            unattended.
+      * 08/08/26 - SOMA was missing VALUE 0 like its sibling
+      *            accumulators, so it started from whatever garbage
+      *            was in storage at load instead of zero.
+      * 08/08/26 - TOTAIS-REC is now a stamped output record like every
+      *            other control file this shop writes: EX1CTL8 is read
+      *            downstream by RECONCIL, so the "doesn't write an
+      *            output record yet" reason for leaving it off no
+      *            longer holds. Added the operator id/timestamp fields
+      *            and the matching PARM-OPERADOR linkage.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIMITES-FILE ASSIGN TO "EX1LIM8"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROLO-FILE ASSIGN TO "EX1PARM8"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOTAIS-FILE ASSIGN TO "EX1CTL8"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  LIMITES-FILE.
+       01  LIMITES-REC.
+           05  LIMITES-INF          PIC 999.
+           05  FILLER               PIC X.
+           05  LIMITES-SUP          PIC 999.
+       FD  CONTROLO-FILE.
+       01  CONTROLO-REC.
+           05  CONTROLO-SOMA-ESPERADA PIC 9999.
+       FD  TOTAIS-FILE.
+       01  TOTAIS-REC.
+           05  TOTAIS-CONT-IMPARES  PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  TOTAIS-SOMA-IMPARES  PIC 9999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  TOTAIS-CONT-PARES    PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  TOTAIS-SOMA-PARES    PIC 9999.
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
+       77 WS-CONT-IMPARES PIC 999 VALUE 0.
        77 INF PIC 999.
        77 SUP PIC 999.
        77 AUX PIC 999.
-       77 SOMA PIC 9999.
+       77 SOMA PIC 9999 VALUE 0.
        77 RES PIC 9.
        77 PAR PIC 9999.
-       PROCEDURE DIVISION.
+       77 WS-SOMA-ESPERADA PIC 9999 VALUE 0.
+       77 WS-TEM-CONTROLO PIC X VALUE "N".
+           88 TEM-CONTROLO VALUE "S".
+       77 WS-VALOR-ATUAL PIC 999.
+       77 WS-CONT-PARES PIC 999 VALUE 0.
+       77 WS-SOMA-PARES PIC 9999 VALUE 0.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "Insira um limite inferior" ACCEPT INF
-            DISPLAY "Insira um limite superior" ACCEPT SUP
+            PERFORM OBTER-OPERADOR
+            PERFORM LER-LIMITES
             IF INF > SUP
                 COMPUTE AUX=INF
                 COMPUTE INF=SUP
                 COMPUTE SUP=AUX
             END-IF.
             PERFORM UNTIL INF>=SUP
+                MOVE INF TO WS-VALOR-ATUAL
                 DIVIDE INF BY 2 GIVING RES REMAINDER PAR
+                    ON SIZE ERROR
+                        DISPLAY "ERRO: DIVISOR INVALIDO - VALOR "
+                            WS-VALOR-ATUAL " IGNORADO"
+                    NOT ON SIZE ERROR
+                        IF PAR=1
+                            DISPLAY WS-VALOR-ATUAL
+                            ADD 1 TO WS-CONT-IMPARES
+                            COMPUTE SOMA=SOMA+WS-VALOR-ATUAL
+                        ELSE
+                            ADD 1 TO WS-CONT-PARES
+                            COMPUTE WS-SOMA-PARES=
+                                WS-SOMA-PARES+WS-VALOR-ATUAL
+                        END-IF
+                END-DIVIDE
                 COMPUTE INF=INF+ 1
-                IF PAR=1
-                    DISPLAY INF
+            END-PERFORM.
+            DISPLAY "A SOMA DOS IMPARES E " SOMA
+            DISPLAY "PARES - QUANTIDADE : " WS-CONT-PARES
+                " SOMA : " WS-SOMA-PARES
+            PERFORM LER-CONTROLO
+            IF TEM-CONTROLO
+                IF SOMA = WS-SOMA-ESPERADA
+                    DISPLAY "RECONCILIACAO OK - TOTAL CONFERE"
                 ELSE
-                    COMPUTE SOMA=INF+SOMA
+                    DISPLAY "RECONCILIACAO FALHOU - ESPERADO "
+                        WS-SOMA-ESPERADA " OBTIDO " SOMA
                 END-IF
-            END-PERFORM.
-            DISPLAY "A SOMA DOS IMPARES É " SOMA
+            END-IF
+            PERFORM GRAVAR-TOTAIS.
             STOP RUN.
+       GRAVAR-TOTAIS.
+            OPEN OUTPUT TOTAIS-FILE
+            MOVE SPACES TO TOTAIS-REC
+            MOVE WS-CONT-IMPARES TO TOTAIS-CONT-IMPARES
+            MOVE SOMA TO TOTAIS-SOMA-IMPARES
+            MOVE WS-CONT-PARES TO TOTAIS-CONT-PARES
+            MOVE WS-SOMA-PARES TO TOTAIS-SOMA-PARES
+            MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+            MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+            WRITE TOTAIS-REC
+            CLOSE TOTAIS-FILE.
+       LER-LIMITES.
+            OPEN INPUT LIMITES-FILE
+            READ LIMITES-FILE
+                AT END CONTINUE
+                NOT AT END
+                    MOVE LIMITES-INF TO INF
+                    MOVE LIMITES-SUP TO SUP
+            END-READ
+            CLOSE LIMITES-FILE.
+       LER-CONTROLO.
+            OPEN INPUT CONTROLO-FILE
+            READ CONTROLO-FILE
+                AT END CONTINUE
+                NOT AT END
+                    MOVE CONTROLO-SOMA-ESPERADA TO WS-SOMA-ESPERADA
+                    SET TEM-CONTROLO TO TRUE
+            END-READ
+            CLOSE CONTROLO-FILE.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
