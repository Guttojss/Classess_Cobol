@@ -1,27 +1,98 @@
+      ******************************************************************
+      * 08/08/26 - the reversed list is now also written to an audit
+      *            file, alongside the DISPLAY, so a run's output can
+      *            be verified after the fact instead of only appearing
+      *            on the console.
+      * 08/08/26 - reads the values from an input file (header record
+      *            with the count, then that many values) instead of
+      *            five ACCEPTs, so the list is no longer capped at 5.
+      * 08/08/26 - A, VALORES-NUM and AUDITORIA-NUM now come from the
+      *            shared VALORDEF copybooks (PIC S9(5)) instead of a
+      *            program-picked PIC 999, matching the width used
+      *            elsewhere in the shop for the same kind of field.
+      * 08/08/26 - each reversed value is also logged via the shared
+      *            CALL "AUDITLOG" subprogram (before/after values)
+      *            instead of only being written to AUDITORIA-FILE.
+      * 08/08/26 - each audit record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALORES-FILE ASSIGN TO "CONTRAIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-FILE ASSIGN TO "CONTRAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  VALORES-FILE.
+       01  VALORES-HEADER.
+           05  VALORES-QNT          PIC 999.
+       01  VALORES-DETALHE.
+           05  VALORES-NUM          COPY "VALORDEF.cpy".
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-REC.
+           05  AUDITORIA-NUM        COPY "VALORDEF.cpy".
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
+       77 WS-MAX-ITENS PIC 999 VALUE 500.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
        1 VETOR.
-       3 A PIC 999 OCCURS 5 TIMES.
-       77 I PIC 99 VALUE 1.
-       77 RES PIC 99.
-       77 RES1 PIC 99.
-       PROCEDURE DIVISION.
+       3 A COPY "VALORDEF-TAB.cpy" REPLACING QTD BY 500.
+       77 I PIC 999 VALUE 1.
+       77 QNT PIC 999 VALUE 0.
+       77 CONT PIC 999 VALUE 0.
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+           COPY "AUDITLOG-WS.cpy".
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "INSIRA 5 NUMEROS"
-            PERFORM 5 TIMES
-            ACCEPT A(I)
-            COMPUTE I=I+ 1
-            END-PERFORM.
-            COMPUTE I=5
-            PERFORM 5 TIMES
-            DISPLAY A(I)
-            COMPUTE I=I- 1
-            END-PERFORM.
+            PERFORM OBTER-OPERADOR
+            OPEN INPUT VALORES-FILE
+            READ VALORES-FILE
+                AT END SET FIM-FICHEIRO TO TRUE
+                NOT AT END MOVE VALORES-QNT TO QNT
+            END-READ
+            IF QNT > WS-MAX-ITENS
+                DISPLAY "AVISO: " QNT " VALORES PEDIDOS, LIMITE E "
+                    WS-MAX-ITENS " - A PROCESSAR APENAS "
+                    WS-MAX-ITENS
+                MOVE WS-MAX-ITENS TO QNT
+            END-IF
+            PERFORM UNTIL FIM-FICHEIRO OR CONT >= QNT
+               READ VALORES-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       ADD 1 TO CONT
+                       MOVE VALORES-NUM TO A(CONT)
+               END-READ
+            END-PERFORM
+            CLOSE VALORES-FILE
+            OPEN OUTPUT AUDITORIA-FILE
+            MOVE SPACES TO AUDITORIA-REC
+            PERFORM VARYING I FROM CONT BY -1 UNTIL I < 1
+                DISPLAY A(I)
+                MOVE A(I) TO AUDITORIA-NUM
+                MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR
+                MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP
+                WRITE AUDITORIA-REC
+                MOVE "IMPCONTR" TO AUD-PROGRAMA-PARM
+                MOVE "MAIN-PROCEDURE"  TO AUD-PARAGRAFO-PARM
+                MOVE A(I) TO AUD-ANTES-PARM
+                MOVE A(I) TO AUD-DEPOIS-PARM
+                CALL "AUDITLOG" USING AUDITLOG-PARMS
+            END-PERFORM
+            CLOSE AUDITORIA-FILE.
             STOP RUN.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
