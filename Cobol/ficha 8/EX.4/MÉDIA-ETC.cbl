@@ -1,32 +1,197 @@
+      ******************************************************************
+      * 08/08/26 - full statistical summary: above/below-average counts,
+      *            minimum/maximum and standard deviation, alongside the
+      *            existing average. Along the way, fixed the "above
+      *            average" loop so COMPUTE I=I+1 runs every iteration
+      *            instead of only when A(I) > MEDIA -- as written the
+      *            index never advanced past the first below-average
+      *            value, so the loop never walked the rest of the
+      *            array.
+      * 08/08/26 - reads the values from an input file (header record
+      *            with the count, then that many values) instead of
+      *            ten ACCEPTs, so the list is no longer capped at 10.
+      * 08/08/26 - A and VALORES-NUM now come from the shared VALORDEF
+      *            copybooks (PIC S9(5)) instead of a program-picked
+      *            PIC 999, matching the width used elsewhere in the
+      *            shop for the same kind of field.
+      * 08/08/26 - each above/below-average classification is also
+      *            logged via the shared CALL "AUDITLOG" subprogram.
+      * 08/08/26 - the statistical summary is now also written to an
+      *            output file (one record per run) so the new
+      *            consolidated operations report can pick it up
+      *            instead of only DISPLAYing it.
+      * 08/08/26 - the statistics record is now stamped with the
+      *            operator id (from PARM=) and the run timestamp.
+      * 08/08/26 - a value too wide for the PIC 999 statistics fields
+      *            (minimo, maximo, media, contadores) used to just
+      *            truncate on the MOVE with no warning. Such values
+      *            are now written to an exceptions file instead of
+      *            being folded into the statistics.
+      * 08/08/26 - SOMA was missing VALUE 0 like its sibling
+      *            accumulators, so it started from whatever garbage
+      *            was in storage at load instead of zero.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALORES-FILE ASSIGN TO "MEDIAIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ESTATISTICAS-FILE ASSIGN TO "MEDIAOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCECOES-FILE ASSIGN TO "MEDIAEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  VALORES-FILE.
+       01  VALORES-HEADER.
+           05  VALORES-QNT          PIC 999.
+       01  VALORES-DETALHE.
+           05  VALORES-NUM          COPY "VALORDEF.cpy".
+       FD  EXCECOES-FILE.
+       01  EXCECAO-REC.
+           05  EXC-VALOR            COPY "VALORDEF.cpy".
+           05  FILLER               PIC X VALUE SPACE.
+           05  EXC-MSG              PIC X(20).
+           COPY "OPSTAMP.cpy".
+       FD  ESTATISTICAS-FILE.
+       01  ESTATISTICAS-REC.
+           05  EST-MEDIA            PIC 999V99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-MINIMO           PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-MAXIMO           PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-CONT-ACIMA       PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-CONT-ABAIXO      PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-DESVIO-PADRAO    PIC 999V99.
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
        77 I PIC 999 VALUE 1 .
-       77 SOMA PIC 999.
+       77 SOMA PIC 9(5) VALUE 0.
        77 MEDIA PIC 999V99.
-       77 CONT PIC 999.
+       77 CONT PIC 999 VALUE 0.
+       77 QNT PIC 999 VALUE 0.
+       77 WS-MAX-ITENS PIC 999 VALUE 500.
        1 VETOR.
-       3 A PIC 999 OCCURS 10 TIMES.
-       PROCEDURE DIVISION.
+       3 A COPY "VALORDEF-TAB.cpy" REPLACING QTD BY 500.
+       77 WS-MINIMO PIC 999 VALUE 999.
+       77 WS-MAXIMO PIC 999 VALUE 0.
+       77 WS-CONT-ACIMA PIC 999 VALUE 0.
+       77 WS-CONT-ABAIXO PIC 999 VALUE 0.
+       77 WS-SOMA-DESVIOS2 PIC 9(9)V99 VALUE 0.
+       77 WS-DESVIO PIC S999V99.
+       77 WS-VARIANCIA PIC 999V9999.
+       77 WS-DESVIO-PADRAO PIC 999V99.
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+       77 WS-VALOR-MAXIMO-PIC999 PIC 999 VALUE 999.
+       77 WS-CONT-EXCECOES PIC 999 VALUE 0.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+           COPY "AUDITLOG-WS.cpy".
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "INSIRA 5 NUMEROS"
-            PERFORM 10 TIMES
-                ACCEPT A(I)
-                COMPUTE SOMA=SOMA+A(I)
-                COMPUTE I=I+ 1
-            END-PERFORM.
-            COMPUTE I=1
-            COMPUTE MEDIA=SOMA/10
-            DISPLAY MEDIA
-            PERFORM 10 TIMES
-            IF A(I) > MEDIA
-               DISPLAY A(I)
-               COMPUTE I=I+ 1
-            END-PERFORM.
+            PERFORM OBTER-OPERADOR
+            OPEN INPUT VALORES-FILE
+            READ VALORES-FILE
+                AT END SET FIM-FICHEIRO TO TRUE
+                NOT AT END MOVE VALORES-QNT TO QNT
+            END-READ
+            IF QNT > WS-MAX-ITENS
+                DISPLAY "AVISO: " QNT " VALORES PEDIDOS, LIMITE E "
+                    WS-MAX-ITENS " - A PROCESSAR APENAS "
+                    WS-MAX-ITENS
+                MOVE WS-MAX-ITENS TO QNT
+            END-IF
+            OPEN OUTPUT EXCECOES-FILE
+            MOVE SPACES TO EXCECAO-REC
+            PERFORM UNTIL FIM-FICHEIRO
+                OR (CONT + WS-CONT-EXCECOES) >= QNT
+               READ VALORES-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       IF VALORES-NUM < 0
+                           OR VALORES-NUM > WS-VALOR-MAXIMO-PIC999
+                           PERFORM GRAVAR-EXCECAO
+                       ELSE
+                           ADD 1 TO CONT
+                           MOVE VALORES-NUM TO A(CONT)
+                           COMPUTE SOMA=SOMA+A(CONT)
+                           IF A(CONT) < WS-MINIMO
+                               MOVE A(CONT) TO WS-MINIMO
+                           END-IF
+                           IF A(CONT) > WS-MAXIMO
+                               MOVE A(CONT) TO WS-MAXIMO
+                           END-IF
+                       END-IF
+               END-READ
+            END-PERFORM
+            CLOSE VALORES-FILE
+            CLOSE EXCECOES-FILE
+            IF CONT = 0
+                DISPLAY "SEM DADOS PROCESSADOS - FICHEIRO VAZIO"
+            ELSE
+                COMPUTE MEDIA=SOMA/CONT
+                DISPLAY MEDIA
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > CONT
+                    IF A(I) > MEDIA
+                        DISPLAY A(I)
+                        ADD 1 TO WS-CONT-ACIMA
+                    ELSE
+                        ADD 1 TO WS-CONT-ABAIXO
+                    END-IF
+                    COMPUTE WS-DESVIO=A(I)-MEDIA
+                    COMPUTE WS-SOMA-DESVIOS2=
+                        WS-SOMA-DESVIOS2+(WS-DESVIO*WS-DESVIO)
+                    MOVE "MEDIAETC" TO AUD-PROGRAMA-PARM
+                    MOVE "MAIN-PROCEDURE"  TO AUD-PARAGRAFO-PARM
+                    MOVE A(I) TO AUD-ANTES-PARM
+                    MOVE MEDIA TO AUD-DEPOIS-PARM
+                    CALL "AUDITLOG" USING AUDITLOG-PARMS
+                END-PERFORM
+                COMPUTE WS-VARIANCIA=WS-SOMA-DESVIOS2/CONT
+                COMPUTE WS-DESVIO-PADRAO=FUNCTION SQRT(WS-VARIANCIA)
+                DISPLAY "MEDIA           : " MEDIA
+                DISPLAY "MINIMO          : " WS-MINIMO
+                DISPLAY "MAXIMO          : " WS-MAXIMO
+                DISPLAY "ACIMA DA MEDIA  : " WS-CONT-ACIMA
+                DISPLAY "ABAIXO/IGUAL    : " WS-CONT-ABAIXO
+                DISPLAY "DESVIO PADRAO   : " WS-DESVIO-PADRAO
+                DISPLAY "EXCECOES        : " WS-CONT-EXCECOES
+                MOVE SPACES TO ESTATISTICAS-REC
+                MOVE MEDIA TO EST-MEDIA
+                MOVE WS-MINIMO TO EST-MINIMO
+                MOVE WS-MAXIMO TO EST-MAXIMO
+                MOVE WS-CONT-ACIMA TO EST-CONT-ACIMA
+                MOVE WS-CONT-ABAIXO TO EST-CONT-ABAIXO
+                MOVE WS-DESVIO-PADRAO TO EST-DESVIO-PADRAO
+                MOVE WS-OPERADOR-ID TO
+                    OPSTAMP-OPERADOR OF ESTATISTICAS-REC
+                MOVE WS-RUN-TIMESTAMP TO
+                    OPSTAMP-TIMESTAMP OF ESTATISTICAS-REC
+                OPEN OUTPUT ESTATISTICAS-FILE
+                WRITE ESTATISTICAS-REC
+                CLOSE ESTATISTICAS-FILE
+            END-IF.
             STOP RUN.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
+       GRAVAR-EXCECAO.
+            ADD 1 TO WS-CONT-EXCECOES
+            MOVE VALORES-NUM TO EXC-VALOR
+            MOVE "VALOR FORA DE FAIXA" TO EXC-MSG
+            MOVE WS-OPERADOR-ID TO OPSTAMP-OPERADOR OF EXCECAO-REC
+            MOVE WS-RUN-TIMESTAMP TO OPSTAMP-TIMESTAMP OF EXCECAO-REC
+            WRITE EXCECAO-REC
+            DISPLAY "VALOR FORA DE FAIXA IGNORADO: " VALORES-NUM.
        END PROGRAM YOUR-PROGRAM-NAME.
