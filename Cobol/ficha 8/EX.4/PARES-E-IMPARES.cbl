@@ -1,27 +1,117 @@
+      ******************************************************************
+      * 08/08/26 - each value is now routed to a pares or impares output
+      *            file, in addition to the existing DISPLAY, matching
+      *            the split-file pattern already used for
+      *            NEGATIVOS-POSITIVOS.
+      * 08/08/26 - A and the two routing record fields now come from
+      *            the shared VALORDEF copybooks (PIC S9(5)) instead
+      *            of a program-picked PIC 999, matching the width
+      *            used elsewhere in the shop for the same kind of
+      *            field.
+      * 08/08/26 - each classified value is also logged via the shared
+      *            CALL "AUDITLOG" subprogram.
+      * 08/08/26 - each output record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      * 08/08/26 - reads the 5 values from an input file instead of
+      *            ACCEPT, so this can run unattended.
+      * 08/08/26 - IMPARES-NUM now uses VALORDEF-SEP (SIGN LEADING
+      *            SEPARATE) instead of the plain overpunched
+      *            VALORDEF, since A can be negative and odd -- the
+      *            sign needs to stay human-legible in the output
+      *            file.
+      * 08/08/26 - the PERFORM 5 TIMES loop had no end-of-file flag, so
+      *            an input file with fewer than 5 values kept
+      *            reclassifying and rewriting the last record it
+      *            actually read for every remaining iteration. Added
+      *            the same FIM-FICHEIRO flag already used elsewhere in
+      *            this shop and skip processing once the file is
+      *            exhausted.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALORES-FILE ASSIGN TO "PIIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARES-FILE ASSIGN TO "PIPAR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IMPARES-FILE ASSIGN TO "PIIMPAR"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  VALORES-FILE.
+       01  VALORES-REC.
+           05  VALORES-NUM          PIC S9(5) SIGN LEADING SEPARATE.
+       FD  PARES-FILE.
+       01  PARES-REC.
+           05  PARES-NUM            COPY "VALORDEF.cpy".
+           COPY "OPSTAMP.cpy".
+       FD  IMPARES-FILE.
+       01  IMPARES-REC.
+           05  IMPARES-NUM          COPY "VALORDEF-SEP.cpy".
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
        1 VETOR.
-       3 A PIC 999 OCCURS 5 TIMES.
+       3 A COPY "VALORDEF-TAB.cpy" REPLACING QTD BY 5.
        77 I PIC 99 VALUE 1.
        77 RES PIC 99.
        77 RES1 PIC 99.
-       PROCEDURE DIVISION.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+           COPY "AUDITLOG-WS.cpy".
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "INSIRA 5 NUMEROS"
+            PERFORM OBTER-OPERADOR
+            OPEN INPUT VALORES-FILE
+            OPEN OUTPUT PARES-FILE
+            OPEN OUTPUT IMPARES-FILE
+            MOVE SPACES TO PARES-REC
+            MOVE SPACES TO IMPARES-REC
             PERFORM 5 TIMES
-            ACCEPT A(I)
-            DIVIDE A(I) BY 2 GIVING RES1 REMAINDER RES
-            IF RES=0
-                DISPLAY "É PAR"
-            ELSE
-                DISPLAY "É IMPAR"
+            READ VALORES-FILE
+                AT END SET FIM-FICHEIRO TO TRUE
+            END-READ
+            IF NOT FIM-FICHEIRO
+                MOVE VALORES-NUM TO A(I)
+                DIVIDE A(I) BY 2 GIVING RES1 REMAINDER RES
+                IF RES=0
+                    DISPLAY "E PAR"
+                    MOVE A(I) TO PARES-NUM
+                    MOVE WS-OPERADOR-ID TO
+                        OPSTAMP-OPERADOR OF PARES-REC
+                    MOVE WS-RUN-TIMESTAMP TO
+                        OPSTAMP-TIMESTAMP OF PARES-REC
+                    WRITE PARES-REC
+                ELSE
+                    DISPLAY "E IMPAR"
+                    MOVE A(I) TO IMPARES-NUM
+                    MOVE WS-OPERADOR-ID TO
+                        OPSTAMP-OPERADOR OF IMPARES-REC
+                    MOVE WS-RUN-TIMESTAMP TO
+                        OPSTAMP-TIMESTAMP OF IMPARES-REC
+                    WRITE IMPARES-REC
+                END-IF
+                MOVE "PARIMPAR" TO AUD-PROGRAMA-PARM
+                MOVE "MAIN-PROCEDURE" TO AUD-PARAGRAFO-PARM
+                MOVE A(I) TO AUD-ANTES-PARM
+                MOVE A(I) TO AUD-DEPOIS-PARM
+                CALL "AUDITLOG" USING AUDITLOG-PARMS
+            END-IF
             COMPUTE I=I+ 1
             END-PERFORM.
+            CLOSE VALORES-FILE
+            CLOSE PARES-FILE
+            CLOSE IMPARES-FILE.
             STOP RUN.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
