@@ -1,26 +1,148 @@
+      ******************************************************************
+      * 08/08/26 - each value is now also written to one of three
+      *            output files by sign (positive/negative/zero)
+      *            instead of only DISPLAYing which bucket it fell in.
+      * 08/08/26 - added per-bucket counts and totals, displayed as a
+      *            summary once all 5 values are processed.
+      * 08/08/26 - A and the three bucket record fields now come from
+      *            the shared VALORDEF copybooks (PIC S9(5)) instead
+      *            of a program-picked PIC S999, matching the width
+      *            used elsewhere in the shop for the same kind of
+      *            field.
+      * 08/08/26 - each classified value is also logged via the shared
+      *            CALL "AUDITLOG" subprogram.
+      * 08/08/26 - each output record is now stamped with the operator
+      *            id (from PARM=) and the run timestamp.
+      * 08/08/26 - reads the 5 values from an input file instead of
+      *            ACCEPT, so this can run unattended.
+      * 08/08/26 - NEGATIVOS-NUM now uses VALORDEF-SEP (SIGN LEADING
+      *            SEPARATE) instead of the plain overpunched
+      *            VALORDEF, since this bucket exists specifically to
+      *            hold negative values and those need to stay
+      *            human-legible in the output file.
+      * 08/08/26 - the PERFORM 5 TIMES loop had no end-of-file flag, so
+      *            an input file with fewer than 5 values kept
+      *            reclassifying and rewriting the last record it
+      *            actually read for every remaining iteration. Added
+      *            the same FIM-FICHEIRO flag already used elsewhere in
+      *            this shop and skip processing once the file is
+      *            exhausted.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALORES-FILE ASSIGN TO "NPIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POSITIVOS-FILE ASSIGN TO "NPPOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEGATIVOS-FILE ASSIGN TO "NPNEG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ZEROS-FILE ASSIGN TO "NPZER"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  VALORES-FILE.
+       01  VALORES-REC.
+           05  VALORES-NUM          PIC S9(5) SIGN LEADING SEPARATE.
+       FD  POSITIVOS-FILE.
+       01  POSITIVOS-REC.
+           05  POSITIVOS-NUM        COPY "VALORDEF.cpy".
+           COPY "OPSTAMP.cpy".
+       FD  NEGATIVOS-FILE.
+       01  NEGATIVOS-REC.
+           05  NEGATIVOS-NUM        COPY "VALORDEF-SEP.cpy".
+           COPY "OPSTAMP.cpy".
+       FD  ZEROS-FILE.
+       01  ZEROS-REC.
+           05  ZEROS-NUM            COPY "VALORDEF.cpy".
+           COPY "OPSTAMP.cpy".
        WORKING-STORAGE SECTION.
        1 VETOR.
-       3 A PIC S999 OCCURS 5 TIMES.
+       3 A COPY "VALORDEF-TAB.cpy" REPLACING QTD BY 5.
        77 I PIC 99 VALUE 1.
-       PROCEDURE DIVISION.
+       77 WS-CONT-POS PIC 99 VALUE 0.
+       77 WS-CONT-NEG PIC 99 VALUE 0.
+       77 WS-CONT-ZERO PIC 99 VALUE 0.
+       77 WS-SOMA-POS PIC S9(5) VALUE 0.
+       77 WS-SOMA-NEG PIC S9(5) VALUE 0.
+       77 WS-OPERADOR-ID PIC X(8) VALUE "BATCH".
+       77 WS-RUN-TIMESTAMP PIC X(21).
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+           COPY "AUDITLOG-WS.cpy".
+       LINKAGE SECTION.
+           COPY "PARM-OPERADOR.cpy".
+       PROCEDURE DIVISION USING PARM-OPERADOR.
        MAIN-PROCEDURE.
-            DISPLAY "INSIRA 5 NUMEROS"
+            PERFORM OBTER-OPERADOR
+            OPEN INPUT VALORES-FILE
+            OPEN OUTPUT POSITIVOS-FILE
+            OPEN OUTPUT NEGATIVOS-FILE
+            OPEN OUTPUT ZEROS-FILE
+            MOVE SPACES TO POSITIVOS-REC
+            MOVE SPACES TO NEGATIVOS-REC
+            MOVE SPACES TO ZEROS-REC
             PERFORM 5 TIMES
-            ACCEPT A(I)
-            IF A(I)> 0
-                DISPLAY "É POSITIVO"
-            ELSE IF A(I) < 0
-                DISPLAY "É NEGATIVO"
-            ELSE IF A(I) = 0
-                DISPLAY "É ZERO"
+            READ VALORES-FILE
+                AT END SET FIM-FICHEIRO TO TRUE
+            END-READ
+            IF NOT FIM-FICHEIRO
+                MOVE VALORES-NUM TO A(I)
+                IF A(I)> 0
+                    DISPLAY "E POSITIVO"
+                    MOVE A(I) TO POSITIVOS-NUM
+                    MOVE WS-OPERADOR-ID TO
+                        OPSTAMP-OPERADOR OF POSITIVOS-REC
+                    MOVE WS-RUN-TIMESTAMP TO
+                        OPSTAMP-TIMESTAMP OF POSITIVOS-REC
+                    WRITE POSITIVOS-REC
+                    ADD 1 TO WS-CONT-POS
+                    COMPUTE WS-SOMA-POS=WS-SOMA-POS+A(I)
+                ELSE IF A(I) < 0
+                    DISPLAY "E NEGATIVO"
+                    MOVE A(I) TO NEGATIVOS-NUM
+                    MOVE WS-OPERADOR-ID TO
+                        OPSTAMP-OPERADOR OF NEGATIVOS-REC
+                    MOVE WS-RUN-TIMESTAMP TO
+                        OPSTAMP-TIMESTAMP OF NEGATIVOS-REC
+                    WRITE NEGATIVOS-REC
+                    ADD 1 TO WS-CONT-NEG
+                    COMPUTE WS-SOMA-NEG=WS-SOMA-NEG+A(I)
+                ELSE
+                    DISPLAY "E ZERO"
+                    MOVE A(I) TO ZEROS-NUM
+                    MOVE WS-OPERADOR-ID TO
+                        OPSTAMP-OPERADOR OF ZEROS-REC
+                    MOVE WS-RUN-TIMESTAMP TO
+                        OPSTAMP-TIMESTAMP OF ZEROS-REC
+                    WRITE ZEROS-REC
+                    ADD 1 TO WS-CONT-ZERO
+                END-IF
+                END-IF
+                MOVE "NEGPOS" TO AUD-PROGRAMA-PARM
+                MOVE "MAIN-PROCEDURE" TO AUD-PARAGRAFO-PARM
+                MOVE A(I) TO AUD-ANTES-PARM
+                MOVE A(I) TO AUD-DEPOIS-PARM
+                CALL "AUDITLOG" USING AUDITLOG-PARMS
+            END-IF
             COMPUTE I=I+ 1
             END-PERFORM.
+            CLOSE VALORES-FILE
+            CLOSE POSITIVOS-FILE
+            CLOSE NEGATIVOS-FILE
+            CLOSE ZEROS-FILE
+            DISPLAY "POSITIVOS - QUANTIDADE : " WS-CONT-POS
+                " SOMA : " WS-SOMA-POS
+            DISPLAY "NEGATIVOS - QUANTIDADE : " WS-CONT-NEG
+                " SOMA : " WS-SOMA-NEG
+            DISPLAY "ZEROS     - QUANTIDADE : " WS-CONT-ZERO.
             STOP RUN.
+       OBTER-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            IF PARM-OPERADOR-LEN > 7
+                MOVE PARM-OPERADOR-TEXTO(8:8) TO WS-OPERADOR-ID
+            END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
