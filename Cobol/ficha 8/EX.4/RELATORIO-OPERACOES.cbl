@@ -0,0 +1,244 @@
+      ******************************************************************
+      * RELATORIO-OPERACOES.cbl
+      * 08/08/26 - new REPORT WRITER-based summary program: merges the
+      *            NEGATIVOS-POSITIVOS, PARES-E-IMPARES and MEDIA-ETC
+      *            output files into one formatted daily operations
+      *            report (page headers/footers, one detail line per
+      *            classified value, and a MEDIA-ETC statistics section
+      *            in the report footing) instead of opening the three
+      *            raw output files separately.
+      * 08/08/26 - the six input FDs now carry the same OPSTAMP.cpy
+      *            trailer their producing programs append to every
+      *            physical record; without it, the record here was
+      *            too short and LINE SEQUENTIAL read split each real
+      *            record across multiple garbled detail lines.
+      * 08/08/26 - the statistics section of the report footing is now
+      *            gated on TEM-ESTATISTICAS, so an empty MEDIAOUT no
+      *            longer prints uninitialized figures as if they were
+      *            a real summary.
+      * 08/08/26 - NEGATIVOS-NUM and IMPARES-NUM now match their
+      *            producers' VALORDEF-SEP (SIGN LEADING SEPARATE)
+      *            layout instead of the plain overpunched VALORDEF.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSITIVOS-FILE ASSIGN TO "NPPOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEGATIVOS-FILE ASSIGN TO "NPNEG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ZEROS-FILE ASSIGN TO "NPZER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARES-FILE ASSIGN TO "PIPAR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IMPARES-FILE ASSIGN TO "PIIMPAR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ESTATISTICAS-FILE ASSIGN TO "MEDIAOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELATORIO-FILE ASSIGN TO "OPERREL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSITIVOS-FILE.
+       01  POSITIVOS-REC.
+           05  POSITIVOS-NUM        COPY "VALORDEF.cpy".
+           COPY "OPSTAMP.cpy".
+       FD  NEGATIVOS-FILE.
+       01  NEGATIVOS-REC.
+           05  NEGATIVOS-NUM        COPY "VALORDEF-SEP.cpy".
+           COPY "OPSTAMP.cpy".
+       FD  ZEROS-FILE.
+       01  ZEROS-REC.
+           05  ZEROS-NUM            COPY "VALORDEF.cpy".
+           COPY "OPSTAMP.cpy".
+       FD  PARES-FILE.
+       01  PARES-REC.
+           05  PARES-NUM            COPY "VALORDEF.cpy".
+           COPY "OPSTAMP.cpy".
+       FD  IMPARES-FILE.
+       01  IMPARES-REC.
+           05  IMPARES-NUM          COPY "VALORDEF-SEP.cpy".
+           COPY "OPSTAMP.cpy".
+       FD  ESTATISTICAS-FILE.
+       01  ESTATISTICAS-REC.
+           05  EST-MEDIA            PIC 999V99.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-MINIMO           PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-MAXIMO           PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-CONT-ACIMA       PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-CONT-ABAIXO      PIC 999.
+           05  FILLER               PIC X VALUE SPACE.
+           05  EST-DESVIO-PADRAO    PIC 999V99.
+           COPY "OPSTAMP.cpy".
+       FD  RELATORIO-FILE
+           REPORT IS RELATORIO-OPERACOES.
+       WORKING-STORAGE SECTION.
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
+       77 WS-TEM-ESTATISTICAS PIC X VALUE "N".
+           88 TEM-ESTATISTICAS VALUE "S".
+       77 WS-TOTAL-REGISTOS PIC 9(5) VALUE 0.
+       77 WS-DET-PROGRAMA PIC X(20).
+       77 WS-DET-VALOR PIC S9(5).
+       77 WS-DET-CLASSE PIC X(10).
+       77 WS-EST-MEDIA PIC 999V99.
+       77 WS-EST-MINIMO PIC 999.
+       77 WS-EST-MAXIMO PIC 999.
+       77 WS-EST-CONT-ACIMA PIC 999.
+       77 WS-EST-CONT-ABAIXO PIC 999.
+       77 WS-EST-DESVIO-PADRAO PIC 999V99.
+       REPORT SECTION.
+       RD  RELATORIO-OPERACOES
+           PAGE 60 LINES
+           HEADING 1
+           FIRST DETAIL 4
+           LAST DETAIL 55
+           FOOTING 58.
+       01  TYPE PAGE HEADING.
+           05  LINE 1.
+               10  COLUMN 1  PIC X(30) VALUE
+                   "RELATORIO DIARIO DE OPERACOES".
+           05  LINE 3.
+               10  COLUMN 1  PIC X(20) VALUE "PROGRAMA".
+               10  COLUMN 22 PIC X(10) VALUE "VALOR".
+               10  COLUMN 34 PIC X(10) VALUE "CLASSE".
+       01  DET-CLASSIFICACAO TYPE DETAIL.
+           05  LINE PLUS 1.
+               10  COLUMN 1  PIC X(20) SOURCE WS-DET-PROGRAMA.
+               10  COLUMN 22 PIC ----9 SOURCE WS-DET-VALOR.
+               10  COLUMN 34 PIC X(10) SOURCE WS-DET-CLASSE.
+       01  TYPE PAGE FOOTING.
+           05  LINE PLUS 1.
+               10  COLUMN 1  PIC X(20) VALUE "FIM DE PAGINA".
+       01  TYPE REPORT FOOTING.
+           05  LINE PLUS 2.
+               10  COLUMN 1  PIC X(33) VALUE
+                   "TOTAL DE REGISTOS CLASSIFICADOS:".
+               10  COLUMN 35 PIC ZZZZ9 SOURCE WS-TOTAL-REGISTOS.
+           05  LINE PLUS 2 PRESENT WHEN TEM-ESTATISTICAS.
+               10  COLUMN 1  PIC X(30) VALUE
+                   "--- ESTATISTICAS MEDIA-ETC ---".
+           05  LINE PLUS 1 PRESENT WHEN TEM-ESTATISTICAS.
+               10  COLUMN 1  PIC X(10) VALUE "MEDIA:".
+               10  COLUMN 12 PIC ZZ9.99 SOURCE WS-EST-MEDIA.
+               10  COLUMN 22 PIC X(10) VALUE "MINIMO:".
+               10  COLUMN 32 PIC ZZ9 SOURCE WS-EST-MINIMO.
+               10  COLUMN 40 PIC X(10) VALUE "MAXIMO:".
+               10  COLUMN 50 PIC ZZ9 SOURCE WS-EST-MAXIMO.
+           05  LINE PLUS 1 PRESENT WHEN TEM-ESTATISTICAS.
+               10  COLUMN 1  PIC X(14) VALUE "ACIMA MEDIA:".
+               10  COLUMN 15 PIC ZZ9 SOURCE WS-EST-CONT-ACIMA.
+               10  COLUMN 22 PIC X(14) VALUE "ABAIXO/IGUAL:".
+               10  COLUMN 36 PIC ZZ9 SOURCE WS-EST-CONT-ABAIXO.
+               10  COLUMN 44 PIC X(14) VALUE "DESVIO PADRAO:".
+               10  COLUMN 58 PIC ZZ9.99 SOURCE WS-EST-DESVIO-PADRAO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT POSITIVOS-FILE
+           OPEN INPUT NEGATIVOS-FILE
+           OPEN INPUT ZEROS-FILE
+           OPEN INPUT PARES-FILE
+           OPEN INPUT IMPARES-FILE
+           OPEN INPUT ESTATISTICAS-FILE
+           OPEN OUTPUT RELATORIO-FILE
+           INITIATE RELATORIO-OPERACOES
+           PERFORM PROCESSAR-POSITIVOS
+           PERFORM PROCESSAR-NEGATIVOS
+           PERFORM PROCESSAR-ZEROS
+           PERFORM PROCESSAR-PARES
+           PERFORM PROCESSAR-IMPARES
+           PERFORM LER-ESTATISTICAS
+           TERMINATE RELATORIO-OPERACOES
+           CLOSE POSITIVOS-FILE
+           CLOSE NEGATIVOS-FILE
+           CLOSE ZEROS-FILE
+           CLOSE PARES-FILE
+           CLOSE IMPARES-FILE
+           CLOSE ESTATISTICAS-FILE
+           CLOSE RELATORIO-FILE.
+           STOP RUN.
+       PROCESSAR-POSITIVOS.
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL FIM-FICHEIRO
+               READ POSITIVOS-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE "NEGATIVOS-POSITIVOS" TO WS-DET-PROGRAMA
+                       MOVE POSITIVOS-NUM TO WS-DET-VALOR
+                       MOVE "POSITIVO" TO WS-DET-CLASSE
+                       ADD 1 TO WS-TOTAL-REGISTOS
+                       GENERATE DET-CLASSIFICACAO
+               END-READ
+           END-PERFORM.
+       PROCESSAR-NEGATIVOS.
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL FIM-FICHEIRO
+               READ NEGATIVOS-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE "NEGATIVOS-POSITIVOS" TO WS-DET-PROGRAMA
+                       MOVE NEGATIVOS-NUM TO WS-DET-VALOR
+                       MOVE "NEGATIVO" TO WS-DET-CLASSE
+                       ADD 1 TO WS-TOTAL-REGISTOS
+                       GENERATE DET-CLASSIFICACAO
+               END-READ
+           END-PERFORM.
+       PROCESSAR-ZEROS.
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL FIM-FICHEIRO
+               READ ZEROS-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE "NEGATIVOS-POSITIVOS" TO WS-DET-PROGRAMA
+                       MOVE ZEROS-NUM TO WS-DET-VALOR
+                       MOVE "ZERO" TO WS-DET-CLASSE
+                       ADD 1 TO WS-TOTAL-REGISTOS
+                       GENERATE DET-CLASSIFICACAO
+               END-READ
+           END-PERFORM.
+       PROCESSAR-PARES.
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL FIM-FICHEIRO
+               READ PARES-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE "PARES-E-IMPARES" TO WS-DET-PROGRAMA
+                       MOVE PARES-NUM TO WS-DET-VALOR
+                       MOVE "PAR" TO WS-DET-CLASSE
+                       ADD 1 TO WS-TOTAL-REGISTOS
+                       GENERATE DET-CLASSIFICACAO
+               END-READ
+           END-PERFORM.
+       PROCESSAR-IMPARES.
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL FIM-FICHEIRO
+               READ IMPARES-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE "PARES-E-IMPARES" TO WS-DET-PROGRAMA
+                       MOVE IMPARES-NUM TO WS-DET-VALOR
+                       MOVE "IMPAR" TO WS-DET-CLASSE
+                       ADD 1 TO WS-TOTAL-REGISTOS
+                       GENERATE DET-CLASSIFICACAO
+               END-READ
+           END-PERFORM.
+       LER-ESTATISTICAS.
+           READ ESTATISTICAS-FILE
+               AT END
+                   DISPLAY "SEM ESTATISTICAS MEDIA-ETC DISPONIVEIS"
+               NOT AT END
+                   SET TEM-ESTATISTICAS TO TRUE
+                   MOVE EST-MEDIA TO WS-EST-MEDIA
+                   MOVE EST-MINIMO TO WS-EST-MINIMO
+                   MOVE EST-MAXIMO TO WS-EST-MAXIMO
+                   MOVE EST-CONT-ACIMA TO WS-EST-CONT-ACIMA
+                   MOVE EST-CONT-ABAIXO TO WS-EST-CONT-ABAIXO
+                   MOVE EST-DESVIO-PADRAO TO WS-EST-DESVIO-PADRAO
+           END-READ.
+       END PROGRAM YOUR-PROGRAM-NAME.
