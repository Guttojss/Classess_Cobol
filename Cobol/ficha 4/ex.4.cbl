@@ -1,21 +1,64 @@
+      ******************************************************************
+      * 08/08/26 - reads an arbitrary list of values from an input file
+      *            (header record with the count, then that many
+      *            values) and computes the overall average, minimum
+      *            and maximum, instead of only averaging two ACCEPTed
+      *            numbers.
+      * 08/08/26 - MEDIA is now ROUNDED and DISPLAYed through an edited
+      *            picture instead of the raw unformatted value.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX4.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALORES-FILE ASSIGN TO "EX4IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  VALORES-FILE.
+       01  VALORES-HEADER.
+           05  VALORES-QNT          PIC 999.
+       01  VALORES-DETALHE.
+           05  VALORES-NUM          PIC 99.
        WORKING-STORAGE SECTION.
+       77 QNT PIC 999 VALUE 0.
        77 NUM1 PIC 99.
-       77 NUM2 PIC 99.
-       77 SOMA PIC 99.
+       77 SOMA PIC 9(5) VALUE 0.
        77 MEDIA PIC 99V99.
+       77 MEDIA-EDT PIC ZZ9.99.
+       77 WS-MINIMO PIC 99 VALUE 99.
+       77 WS-MAXIMO PIC 99 VALUE 0.
+       77 CONT PIC 999 VALUE 0.
+       77 WS-EOF PIC X VALUE "N".
+           88 FIM-FICHEIRO VALUE "S".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "ESCREVA 1� NUMERO " ACCEPT NUM1
-            DISPLAY "ESCREVA 2� NUMERO " ACCEPT NUM2
-            COMPUTE SOMA=NUM1+NUM2.
-            COMPUTE MEDIA=SOMA/2.
-            DISPLAY " A MEDIA DE " NUM1 " E DE " NUM2 " � : " MEDIA
+            OPEN INPUT VALORES-FILE
+            READ VALORES-FILE
+                AT END SET FIM-FICHEIRO TO TRUE
+                NOT AT END MOVE VALORES-QNT TO QNT
+            END-READ
+            PERFORM UNTIL FIM-FICHEIRO OR CONT >= QNT
+               READ VALORES-FILE
+                   AT END SET FIM-FICHEIRO TO TRUE
+                   NOT AT END
+                       MOVE VALORES-NUM TO NUM1
+                       ADD 1 TO CONT
+                       COMPUTE SOMA=SOMA+NUM1
+                       IF NUM1 < WS-MINIMO MOVE NUM1 TO WS-MINIMO
+                       END-IF
+                       IF NUM1 > WS-MAXIMO MOVE NUM1 TO WS-MAXIMO
+                       END-IF
+               END-READ
+            END-PERFORM
+            CLOSE VALORES-FILE
+            IF CONT > 0
+                COMPUTE MEDIA ROUNDED = SOMA / CONT
+            END-IF
+            MOVE MEDIA TO MEDIA-EDT
+            DISPLAY " A MEDIA DE " CONT " VALORES E DE : " MEDIA-EDT
+            DISPLAY " MINIMO : " WS-MINIMO " MAXIMO : " WS-MAXIMO
             STOP RUN.
        END PROGRAM EX4.
